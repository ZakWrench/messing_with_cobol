@@ -0,0 +1,91 @@
+000100*================================================================*
+000200* BATCH-SUITE-DRIVER
+000300* PURPOSE.  Runs the whole overnight suite in one job step -
+000400*           species master maintenance, the sightings load,
+000500*           the population trend report, and the payroll run -
+000600*           the same way PAYDRIVE already chains salary
+000700*           maintenance and payslip printing, but one level up.
+000800*           Halts the remaining steps the moment an earlier one
+000900*           comes back with a return code of 16 or higher.
+001000* AUTHOR.   D. OKAFOR
+001100* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+001200* DATE-WRITTEN. 08/08/2026
+001300*================================================================*
+001400* MODIFICATION HISTORY
+001500* DATE       INIT  DESCRIPTION
+001600* 08/08/2026 DNO   ORIGINAL PROGRAM
+001700*================================================================*
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. JOBDRIVE.
+002000 AUTHOR. D. OKAFOR.
+002100 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002200 DATE-WRITTEN. 08/08/2026.
+002300 DATE-COMPILED.
+002400 
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  JBD-STEP-RETURN-CODE       PIC 9(02) VALUE ZERO.
+002800 01  JBD-JOB-RETURN-CODE        PIC 9(02) VALUE ZERO.
+002900 
+003000 PROCEDURE DIVISION.
+003100 0000-MAINLINE.
+003200     PERFORM 1000-RUN-SPECIES-MAINTENANCE
+003300     IF JBD-JOB-RETURN-CODE < 16
+003400         PERFORM 2000-RUN-SIGHTINGS-LOAD
+003500     ELSE
+003600         DISPLAY "JOBDRIVE - HALTED AFTER SPMAINT, RETURN CODE "
+003700             JBD-JOB-RETURN-CODE
+003800     END-IF
+003900     IF JBD-JOB-RETURN-CODE < 16
+004000         PERFORM 3000-RUN-POPULATION-TREND
+004100     ELSE
+004200         DISPLAY "JOBDRIVE - HALTED AFTER SIGHTLOAD, RETURN CODE "
+004300             JBD-JOB-RETURN-CODE
+004400     END-IF
+004500     IF JBD-JOB-RETURN-CODE < 16
+004600         PERFORM 4000-RUN-PAYROLL
+004700     ELSE
+004800         DISPLAY "JOBDRIVE - HALTED AFTER POPTREND, RETURN CODE "
+004900             JBD-JOB-RETURN-CODE
+005000     END-IF
+005100     MOVE JBD-JOB-RETURN-CODE TO RETURN-CODE
+005200     STOP RUN
+005300     .
+005400 
+005500 1000-RUN-SPECIES-MAINTENANCE.
+005600     CALL "SPMAINT"
+005700     MOVE RETURN-CODE TO JBD-STEP-RETURN-CODE
+005800     DISPLAY "JOBDRIVE - SPMAINT RETURN CODE: "
+005900         JBD-STEP-RETURN-CODE
+006000     PERFORM 9000-UPDATE-JOB-RETURN-CODE
+006100     .
+006200 
+006300 2000-RUN-SIGHTINGS-LOAD.
+006400     CALL "SIGHTLOAD"
+006500     MOVE RETURN-CODE TO JBD-STEP-RETURN-CODE
+006600     DISPLAY "JOBDRIVE - SIGHTLOAD RETURN CODE: "
+006700         JBD-STEP-RETURN-CODE
+006800     PERFORM 9000-UPDATE-JOB-RETURN-CODE
+006900     .
+007000 
+007100 3000-RUN-POPULATION-TREND.
+007200     CALL "POPTREND"
+007300     MOVE RETURN-CODE TO JBD-STEP-RETURN-CODE
+007400     DISPLAY "JOBDRIVE - POPTREND RETURN CODE: "
+007500         JBD-STEP-RETURN-CODE
+007600     PERFORM 9000-UPDATE-JOB-RETURN-CODE
+007700     .
+007800 
+007900 4000-RUN-PAYROLL.
+008000     CALL "PAYDRIVE"
+008100     MOVE RETURN-CODE TO JBD-STEP-RETURN-CODE
+008200     DISPLAY "JOBDRIVE - PAYDRIVE RETURN CODE: "
+008300         JBD-STEP-RETURN-CODE
+008400     PERFORM 9000-UPDATE-JOB-RETURN-CODE
+008500     .
+008600 
+008700 9000-UPDATE-JOB-RETURN-CODE.
+008800     IF JBD-STEP-RETURN-CODE > JBD-JOB-RETURN-CODE
+008900         MOVE JBD-STEP-RETURN-CODE TO JBD-JOB-RETURN-CODE
+009000     END-IF
+009100     .
