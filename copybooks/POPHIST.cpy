@@ -0,0 +1,21 @@
+000100*================================================================*
+000200* POPHIST.CPY
+000300* PURPOSE.  One entry per population figure recorded for a
+000400*           species at a point in time, so successive loads
+000500*           build a history the trend report can compare
+000600*           year over year instead of a single snapshot.
+000700* AUTHOR.   D. OKAFOR
+000800*================================================================*
+000900* MODIFICATION HISTORY
+001000* DATE       INIT  DESCRIPTION
+001100* 08/08/2026 DNO   ORIGINAL COPYBOOK
+001200* 08/08/2026 DNO   ADDED OLD-POPULATION AND SOURCE SO EACH ENTRY
+001300*                  IS A FULL BEFORE/AFTER AUDIT RECORD, NOT JUST
+001400*                  THE NEW FIGURE
+001500*================================================================*
+001600 01  POPHIST-RECORD.
+001700     05  POPHIST-SCIENTIFIC-NAME  PIC X(30).
+001800     05  POPHIST-CENSUS-DATE      PIC 9(8).
+001900     05  POPHIST-POPULATION       PIC 9(9).
+002000     05  POPHIST-OLD-POPULATION   PIC 9(9).
+002100     05  POPHIST-SOURCE           PIC X(10).
