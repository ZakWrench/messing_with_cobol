@@ -0,0 +1,19 @@
+000100*================================================================*
+000200* SALARYREC.CPY
+000300* PURPOSE.  Employee salary master record - employee ID, name,
+000400*           and salary using the same PIC 9(5)V9(2) layout as
+000500*           decimals.cbl's demo salary field.
+000600* AUTHOR.   D. OKAFOR
+000700*================================================================*
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 DNO   ORIGINAL COPYBOOK
+001050* 08/08/2026 DNO   ADDED SAL-LAST-ADJUSTMENT - SIGNED AMOUNT BY
+001060*                  WHICH SAL-SALARY CHANGED ON THE MOST RECENT
+001070*                  UPDATE TRANSACTION, FOR THE PAYSLIP TO PRINT
+001100*================================================================*
+001200 01  SAL-RECORD.
+001300     05  SAL-EMPLOYEE-ID          PIC 9(6).
+001400     05  SAL-EMPLOYEE-NAME        PIC X(30).
+001500     05  SAL-SALARY               PIC 9(5)V9(2).
+001550     05  SAL-LAST-ADJUSTMENT      PIC S9(5)V9(2).
