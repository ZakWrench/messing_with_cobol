@@ -0,0 +1,34 @@
+000100*================================================================*
+000200* BIRDREC.CPY
+000300* PURPOSE.  Shared record layout for a UK bird species entry -
+000400*           name pair, length/wingspan/weight ranges, and the
+000500*           current breeding-population estimate.  COPYed into
+000600*           every program that reads or writes the species
+000700*           master so the shape lives in one place.
+000800* AUTHOR.   D. OKAFOR
+000900*================================================================*
+001000* MODIFICATION HISTORY
+001100* DATE       INIT  DESCRIPTION
+001200* 08/08/2026 DNO   ORIGINAL COPYBOOK
+001250* 08/08/2026 DNO   ADDED BIRD-UNIT-OF-MEASURE - THE LENGTH/
+001260*                  WINGSPAN/WEIGHT FIGURES ARE METRIC (CM, G) OR
+001270*                  IMPERIAL (IN, OZ) DEPENDING ON ITS VALUE
+001300*================================================================*
+001400 01  BIRD-RECORD.
+001500     05  BIRD-KEY.
+001600         10  BIRD-COMMON-NAME         PIC X(30).
+001700         10  BIRD-SCIENTIFIC-NAME     PIC X(30).
+001800     05  BIRD-MEASUREMENTS.
+001900         10  BIRD-LENGTH.
+002000             15  BIRD-LENGTH-MIN      PIC 9(3)V9.
+002100             15  BIRD-LENGTH-MAX      PIC 9(3)V9.
+002200         10  BIRD-WINGSPAN.
+002300             15  BIRD-WINGSPAN-MIN    PIC 9(3)V9.
+002400             15  BIRD-WINGSPAN-MAX    PIC 9(3)V9.
+002500         10  BIRD-WEIGHT.
+002600             15  BIRD-WEIGHT-MIN      PIC 9(3)V9.
+002700             15  BIRD-WEIGHT-MAX      PIC 9(3)V9.
+002800     05  BIRD-UK-BREEDING-POPULATION  PIC 9(9).
+002900     05  BIRD-UNIT-OF-MEASURE         PIC X(01).
+003000         88  BIRD-UNITS-METRIC        VALUE "M".
+003100         88  BIRD-UNITS-IMPERIAL      VALUE "I".
