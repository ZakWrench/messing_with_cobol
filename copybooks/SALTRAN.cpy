@@ -0,0 +1,18 @@
+000100*================================================================*
+000200* SALTRAN.CPY
+000300* PURPOSE.  One add/update/delete transaction against the
+000400*           employee salary master.
+000500* AUTHOR.   D. OKAFOR
+000600*================================================================*
+000700* MODIFICATION HISTORY
+000800* DATE       INIT  DESCRIPTION
+000900* 08/08/2026 DNO   ORIGINAL COPYBOOK
+001000*================================================================*
+001100 01  SALTRAN-RECORD.
+001200     05  SALTRAN-ACTION-CODE      PIC X(06).
+001300         88  SALTRAN-IS-ADD       VALUE "ADD".
+001400         88  SALTRAN-IS-UPDATE    VALUE "UPDATE".
+001500         88  SALTRAN-IS-DELETE    VALUE "DELETE".
+001600     05  SALTRAN-EMPLOYEE-ID      PIC 9(6).
+001700     05  SALTRAN-EMPLOYEE-NAME    PIC X(30).
+001800     05  SALTRAN-SALARY           PIC 9(5)V9(2).
