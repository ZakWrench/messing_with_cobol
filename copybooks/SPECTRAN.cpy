@@ -0,0 +1,25 @@
+000100*================================================================*
+000200* SPECTRAN.CPY
+000300* PURPOSE.  One add/update/delete maintenance transaction against
+000400*           the species master, keyed by scientific name.
+000500* AUTHOR.   D. OKAFOR
+000600*================================================================*
+000700* MODIFICATION HISTORY
+000800* DATE       INIT  DESCRIPTION
+000900* 08/08/2026 DNO   ORIGINAL COPYBOOK
+001000*================================================================*
+001100 01  SPECTRAN-RECORD.
+001200     05  SPECTRAN-ACTION-CODE      PIC X(06).
+001300         88  SPECTRAN-IS-ADD       VALUE "ADD".
+001400         88  SPECTRAN-IS-UPDATE    VALUE "UPDATE".
+001500         88  SPECTRAN-IS-DELETE    VALUE "DELETE".
+001600     05  SPECTRAN-COMMON-NAME      PIC X(30).
+001700     05  SPECTRAN-SCIENTIFIC-NAME  PIC X(30).
+001800     05  SPECTRAN-LENGTH-MIN       PIC 9(3)V9.
+001900     05  SPECTRAN-LENGTH-MAX       PIC 9(3)V9.
+002000     05  SPECTRAN-WINGSPAN-MIN     PIC 9(3)V9.
+002100     05  SPECTRAN-WINGSPAN-MAX     PIC 9(3)V9.
+002200     05  SPECTRAN-WEIGHT-MIN       PIC 9(3)V9.
+002300     05  SPECTRAN-WEIGHT-MAX       PIC 9(3)V9.
+002400     05  SPECTRAN-POPULATION       PIC 9(9).
+002500     05  SPECTRAN-UNIT-OF-MEASURE  PIC X(01).
