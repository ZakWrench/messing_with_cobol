@@ -0,0 +1,17 @@
+000100*================================================================*
+000200* SIGHTREC.CPY
+000300* PURPOSE.  Record layout for a single bird sighting transaction
+000400*           - date observed, observer, species, count seen, and
+000500*           the location of the sighting.
+000600* AUTHOR.   D. OKAFOR
+000700*================================================================*
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 DNO   ORIGINAL COPYBOOK
+001100*================================================================*
+001200 01  SIGHT-RECORD.
+001300     05  SIGHT-DATE               PIC 9(8).
+001400     05  SIGHT-OBSERVER           PIC X(20).
+001500     05  SIGHT-SCIENTIFIC-NAME    PIC X(30).
+001600     05  SIGHT-COUNT              PIC 9(5).
+001700     05  SIGHT-LOCATION           PIC X(30).
