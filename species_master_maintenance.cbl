@@ -0,0 +1,482 @@
+000100*================================================================*
+000200* SPECIES-MASTER-MAINTENANCE
+000300* PURPOSE.  Builds and maintains the indexed UK bird species
+000400*           master keyed on scientific name, so species data
+000500*           survives between runs instead of living in a single
+000600*           working-storage record that gets overwritten.
+000700* AUTHOR.   D. OKAFOR
+000800* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+000900* DATE-WRITTEN. 08/08/2026
+001000*================================================================*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* 08/08/2026 DNO   ORIGINAL PROGRAM - INITIAL SEED LOAD OF THE
+001400*                  SPECIES MASTER (EUROPEAN ROBIN, COMMON
+001500*                  BLACKBIRD)
+001600* 08/08/2026 DNO   SEED RECORDS NOW FLAG BIRD-UNIT-OF-MEASURE AS
+001700*                  METRIC, SINCE THE SEED FIGURES ARE CM/G
+001800* 08/08/2026 DNO   AFTER SEEDING, NOW READS SPECTRAN ADD/UPDATE/
+001900*                  DELETE MAINTENANCE TRANSACTIONS AGAINST THE
+002000*                  MASTER, THE SAME WAY SALMAINT MAINTAINS THE
+002100*                  SALARY MASTER
+002200* 08/08/2026 DNO   POPULATION HISTORY ENTRIES NOW CARRY THE OLD
+002300*                  POPULATION FIGURE AND A SOURCE TAG ALONGSIDE
+002400*                  THE NEW FIGURE, FOR A FULL AUDIT TRAIL
+002500* 08/08/2026 DNO   COMMON AND SCIENTIFIC NAMES ARE NOW RUN
+002600*                  THROUGH NAMESTD BEFORE BEING STORED OR USED
+002700*                  AS A LOOKUP KEY, SO SPACING AND CASE
+002800*                  DIFFERENCES DO NOT CREATE DUPLICATE ENTRIES
+002900* 08/08/2026 DNO   CHANGED STOP RUN TO GOBACK SO CONTROL RETURNS
+003000*                  PROPERLY WHEN CALLED AS A STEP IN A LARGER JOB
+003050* 08/09/2026 DNO   NO LONGER OPENS OUTPUT UNCONDITIONALLY - NOW
+003060*                  OPENS I-O AND ONLY FALLS BACK TO OUTPUT ON
+003070*                  FILE STATUS 35 (FIRST RUN), SO THE MASTER
+003080*                  SURVIVES ACROSS RUNS THE SAME WAY SALMAINT'S
+003090*                  SALARY MASTER DOES.  DEMO SEED RECORDS ONLY
+003091*                  WRITE ON THAT FIRST RUN.  THE COMMON-NAME
+003092*                  TABLE IS NOW PRELOADED FROM THE EXISTING
+003093*                  MASTER AT STARTUP AND KEPT IN STEP BY
+003094*                  SCIENTIFIC NAME, AND THE UPDATE TRANSACTION
+003095*                  PATH NOW RUNS THE SAME DUPLICATE-COMMON-NAME
+003096*                  CHECK THE ADD PATH ALREADY DID
+003097* 08/09/2026 DNO   1960-ADD-NAME-TO-TABLE NOW CHECKS SPM-TABLE-
+003098*                  COUNT AGAINST THE 50-ENTRY OCCURS LIMIT
+003099*                  BEFORE INDEXING, INSTEAD OF SUBSCRIPTING PAST
+003099*                  THE END OF THE TABLE ONCE THE MASTER HOLDS
+003099*                  MORE THAN 50 SPECIES.  2400-DELETE-SPECIES
+003099*                  NOW ALSO REMOVES THE DELETED SPECIES FROM THE
+003099*                  IN-MEMORY COMMON-NAME TABLE SO ITS COMMON
+003099*                  NAME CAN BE REUSED BY A LATER ADD IN THE
+003099*                  SAME RUN
+003100*================================================================*
+003200 IDENTIFICATION DIVISION.
+003300 PROGRAM-ID. SPMAINT.
+003400 AUTHOR. D. OKAFOR.
+003500 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+003600 DATE-WRITTEN. 08/08/2026.
+003700 DATE-COMPILED.
+003800 
+003900 ENVIRONMENT DIVISION.
+004000 INPUT-OUTPUT SECTION.
+004100 FILE-CONTROL.
+004200     SELECT SPECIES-MASTER ASSIGN TO "SPECIES"
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS DYNAMIC
+004500         RECORD KEY IS BIRD-SCIENTIFIC-NAME
+004600         FILE STATUS IS SPM-MASTER-STATUS.
+004700 
+004800     SELECT POPULATION-HISTORY ASSIGN TO "POPHIST"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS SPM-POPHIST-STATUS.
+005100 
+005200     SELECT OPTIONAL SPECIES-TRANSACTIONS ASSIGN TO "SPECTRAN"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS SPM-TRAN-STATUS.
+005500 
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  SPECIES-MASTER.
+005900 COPY BIRDREC.
+006000 
+006100 FD  POPULATION-HISTORY.
+006200 COPY POPHIST.
+006300 
+006400 FD  SPECIES-TRANSACTIONS.
+006500 COPY SPECTRAN.
+006600 
+006700 WORKING-STORAGE SECTION.
+006800 01  SPM-MASTER-STATUS          PIC X(02).
+006900 01  SPM-POPHIST-STATUS         PIC X(02).
+007000 01  SPM-TRAN-STATUS            PIC X(02).
+007100 01  SPM-CENSUS-DATE            PIC 9(08).
+007200 01  SPM-OLD-POPULATION         PIC 9(09).
+007300 01  SPM-POPHIST-SOURCE         PIC X(10).
+007400 01  SPM-RETURN-CODE            PIC 9(02) VALUE ZERO.
+007500 01  SPM-RANGE-SWITCH           PIC X(01).
+007600     88  SPM-RANGE-VALID        VALUE "Y".
+007700     88  SPM-RANGE-INVALID      VALUE "N".
+007800 01  SPM-POP-CANDIDATE           PIC 9(10).
+007900 01  SPM-POP-SWITCH              PIC X(01).
+008000     88  SPM-POP-VALID           VALUE "Y".
+008100     88  SPM-POP-INVALID         VALUE "N".
+008200 01  SPM-COMMON-NAME-TABLE.
+008250     05  SPM-NAME-ENTRY          OCCURS 50 TIMES.
+008260         10  SPM-COMMON-NAME-ENTRY     PIC X(30).
+008270         10  SPM-SCIENTIFIC-NAME-ENTRY PIC X(30).
+008400 01  SPM-TABLE-COUNT             PIC 9(03) VALUE ZERO COMP.
+008500 01  SPM-TABLE-INDEX             PIC 9(03) COMP.
+008600 01  SPM-DUPLICATE-SWITCH        PIC X(01).
+008700     88  SPM-DUPLICATE-FOUND     VALUE "Y".
+008800     88  SPM-DUPLICATE-NOT-FOUND VALUE "N".
+008810 01  SPM-NAME-MATCH-SWITCH       PIC X(01).
+008820     88  SPM-NAME-MATCHED        VALUE "Y".
+008830     88  SPM-NAME-NOT-MATCHED    VALUE "N".
+008835 01  SPM-TABLE-FULL-SWITCH       PIC X(01).
+008836     88  SPM-TABLE-IS-FULL       VALUE "Y".
+008837     88  SPM-TABLE-NOT-FULL      VALUE "N".
+008840 01  SPM-RUN-SWITCH              PIC X(01).
+008850     88  SPM-FIRST-RUN           VALUE "Y".
+008860     88  SPM-NOT-FIRST-RUN       VALUE "N".
+008870 01  SPM-PRELOAD-SWITCH          PIC X(01).
+008880     88  SPM-PRELOAD-END         VALUE "Y".
+008890     88  SPM-PRELOAD-NOT-END     VALUE "N".
+008900 01  SPM-END-OF-FILE-SWITCH      PIC X(01).
+009000     88  SPM-END-OF-FILE         VALUE "Y".
+009100     88  SPM-NOT-END-OF-FILE     VALUE "N".
+009200 01  SPM-TRANSACTIONS-READ       PIC 9(07) VALUE ZERO.
+009300 01  SPM-TRANSACTIONS-APPLIED    PIC 9(07) VALUE ZERO.
+009400 01  SPM-TRANSACTIONS-REJECTED   PIC 9(07) VALUE ZERO.
+009500 
+009600 PROCEDURE DIVISION.
+009700 0000-MAINLINE.
+009705     SET SPM-TABLE-NOT-FULL TO TRUE
+009710     SET SPM-NOT-FIRST-RUN TO TRUE
+009720     OPEN I-O SPECIES-MASTER
+009730     IF SPM-MASTER-STATUS = "35"
+009740         CLOSE SPECIES-MASTER
+009750         OPEN OUTPUT SPECIES-MASTER
+009760         CLOSE SPECIES-MASTER
+009770         OPEN I-O SPECIES-MASTER
+009780         SET SPM-FIRST-RUN TO TRUE
+009790     END-IF
+009900     OPEN EXTEND POPULATION-HISTORY
+010000     IF SPM-POPHIST-STATUS = "35"
+010100         OPEN OUTPUT POPULATION-HISTORY
+010200     END-IF
+010300     ACCEPT SPM-CENSUS-DATE FROM DATE YYYYMMDD
+010310     PERFORM 1150-PRELOAD-COMMON-NAME-TABLE
+010320     IF SPM-FIRST-RUN
+010400         PERFORM 1000-SEED-EUROPEAN-ROBIN
+010500         PERFORM 1100-SEED-COMMON-BLACKBIRD
+010330     END-IF
+010700     PERFORM 1200-OPEN-FOR-MAINTENANCE
+010800     PERFORM 2000-PROCESS-TRANSACTION
+010900         UNTIL SPM-END-OF-FILE
+011000     PERFORM 3000-TERMINATE
+011100     MOVE SPM-RETURN-CODE TO RETURN-CODE
+011200     GOBACK
+011300     .
+011400 
+011500 1000-SEED-EUROPEAN-ROBIN.
+011600     MOVE "European robin"           TO BIRD-COMMON-NAME
+011700     MOVE "Erithacus rubecula"       TO BIRD-SCIENTIFIC-NAME
+011800     CALL "NAMESTD" USING BIRD-COMMON-NAME
+011900     CALL "NAMESTD" USING BIRD-SCIENTIFIC-NAME
+012000     MOVE 12.0 TO BIRD-LENGTH-MIN
+012100     MOVE 14.0 TO BIRD-LENGTH-MAX
+012200     MOVE 20.0 TO BIRD-WINGSPAN-MIN
+012300     MOVE 22.0 TO BIRD-WINGSPAN-MAX
+012400     MOVE 14.0 TO BIRD-WEIGHT-MIN
+012500     MOVE 21.0 TO BIRD-WEIGHT-MAX
+012600     MOVE 7350000 TO SPM-POP-CANDIDATE
+012700     PERFORM 1800-CHECK-POPULATION-OVERFLOW
+012800     PERFORM 1900-VALIDATE-MEASUREMENT-RANGES
+012900     PERFORM 1700-CHECK-DUPLICATE-COMMON-NAME
+013000     IF SPM-RANGE-VALID AND SPM-POP-VALID
+013100         AND SPM-DUPLICATE-NOT-FOUND
+013200         MOVE SPM-POP-CANDIDATE TO BIRD-UK-BREEDING-POPULATION
+013300         SET BIRD-UNITS-METRIC TO TRUE
+013400         WRITE BIRD-RECORD
+013500         MOVE ZERO TO SPM-OLD-POPULATION
+013600         MOVE "SPM-SEED" TO SPM-POPHIST-SOURCE
+013700         PERFORM 1950-RECORD-POPULATION-HISTORY
+013800         PERFORM 1960-ADD-NAME-TO-TABLE
+013900     END-IF
+014000     .
+014100 
+014200 1100-SEED-COMMON-BLACKBIRD.
+014300     MOVE "Common Blackbird"         TO BIRD-COMMON-NAME
+014400     MOVE "Turdus merula"            TO BIRD-SCIENTIFIC-NAME
+014500     CALL "NAMESTD" USING BIRD-COMMON-NAME
+014600     CALL "NAMESTD" USING BIRD-SCIENTIFIC-NAME
+014700     MOVE 24.0 TO BIRD-LENGTH-MIN
+014800     MOVE 25.0 TO BIRD-LENGTH-MAX
+014900     MOVE 34.0 TO BIRD-WINGSPAN-MIN
+015000     MOVE 38.5 TO BIRD-WINGSPAN-MAX
+015100     MOVE 80.0 TO BIRD-WEIGHT-MIN
+015200     MOVE 100.0 TO BIRD-WEIGHT-MAX
+015300     MOVE 5100000 TO SPM-POP-CANDIDATE
+015400     PERFORM 1800-CHECK-POPULATION-OVERFLOW
+015500     PERFORM 1900-VALIDATE-MEASUREMENT-RANGES
+015600     PERFORM 1700-CHECK-DUPLICATE-COMMON-NAME
+015700     IF SPM-RANGE-VALID AND SPM-POP-VALID
+015800         AND SPM-DUPLICATE-NOT-FOUND
+015900         MOVE SPM-POP-CANDIDATE TO BIRD-UK-BREEDING-POPULATION
+016000         SET BIRD-UNITS-METRIC TO TRUE
+016100         WRITE BIRD-RECORD
+016200         MOVE ZERO TO SPM-OLD-POPULATION
+016300         MOVE "SPM-SEED" TO SPM-POPHIST-SOURCE
+016400         PERFORM 1950-RECORD-POPULATION-HISTORY
+016500         PERFORM 1960-ADD-NAME-TO-TABLE
+016600     END-IF
+016700     .
+016800 
+016810 1150-PRELOAD-COMMON-NAME-TABLE.
+016815     SET SPM-PRELOAD-NOT-END TO TRUE
+016820     PERFORM 1160-READ-NEXT-FOR-PRELOAD
+016825     PERFORM 1170-ADD-PRELOADED-NAME
+016826         UNTIL SPM-PRELOAD-END
+016827     .
+016828
+016829 1160-READ-NEXT-FOR-PRELOAD.
+016830     READ SPECIES-MASTER NEXT RECORD
+016835         AT END
+016836             SET SPM-PRELOAD-END TO TRUE
+016837     END-READ
+016838     .
+016839
+016840 1170-ADD-PRELOADED-NAME.
+016841     PERFORM 1960-ADD-NAME-TO-TABLE
+016842     PERFORM 1160-READ-NEXT-FOR-PRELOAD
+016843     .
+016908
+016900 1200-OPEN-FOR-MAINTENANCE.
+017000     SET SPM-NOT-END-OF-FILE TO TRUE
+017200     OPEN INPUT SPECIES-TRANSACTIONS
+017300     IF SPM-TRAN-STATUS = "35"
+017400         SET SPM-END-OF-FILE TO TRUE
+017500     ELSE
+017600         PERFORM 2100-READ-TRANSACTION
+017700     END-IF
+017800     .
+017900 
+018000 1700-CHECK-DUPLICATE-COMMON-NAME.
+018100     SET SPM-DUPLICATE-NOT-FOUND TO TRUE
+018200     PERFORM 1710-SEARCH-ONE-TABLE-ENTRY
+018300         VARYING SPM-TABLE-INDEX FROM 1 BY 1
+018400         UNTIL SPM-TABLE-INDEX > SPM-TABLE-COUNT
+018500            OR SPM-DUPLICATE-FOUND
+018600     IF SPM-DUPLICATE-FOUND
+018700         DISPLAY "SPMAINT - DUPLICATE COMMON NAME: "
+018800             BIRD-COMMON-NAME
+018900             " ALREADY USED BY ANOTHER SCIENTIFIC NAME"
+019000         MOVE 8 TO SPM-RETURN-CODE
+019100     END-IF
+019200     .
+019300 
+019400 1710-SEARCH-ONE-TABLE-ENTRY.
+019500     IF SPM-COMMON-NAME-ENTRY(SPM-TABLE-INDEX) = BIRD-COMMON-NAME
+019550         AND SPM-SCIENTIFIC-NAME-ENTRY(SPM-TABLE-INDEX)
+019560             NOT = BIRD-SCIENTIFIC-NAME
+019600         SET SPM-DUPLICATE-FOUND TO TRUE
+019700     END-IF
+019800     .
+019900 
+020000 1800-CHECK-POPULATION-OVERFLOW.
+020100     CALL "POPCHK" USING SPM-POP-CANDIDATE SPM-POP-SWITCH
+020200     IF SPM-POP-INVALID
+020300         DISPLAY "SPMAINT - POPULATION OVERFLOW: "
+020400             SPM-POP-CANDIDATE
+020500         MOVE 16 TO SPM-RETURN-CODE
+020600     END-IF
+020700     .
+020800 
+020900 1900-VALIDATE-MEASUREMENT-RANGES.
+021000     SET SPM-RANGE-VALID TO TRUE
+021100     IF BIRD-LENGTH-MIN > BIRD-LENGTH-MAX
+021200         SET SPM-RANGE-INVALID TO TRUE
+021300     END-IF
+021400     IF BIRD-WINGSPAN-MIN > BIRD-WINGSPAN-MAX
+021500         SET SPM-RANGE-INVALID TO TRUE
+021600     END-IF
+021700     IF BIRD-WEIGHT-MIN > BIRD-WEIGHT-MAX
+021800         SET SPM-RANGE-INVALID TO TRUE
+021900     END-IF
+022000     IF SPM-RANGE-INVALID
+022100         DISPLAY "SPMAINT - RANGE ERROR, MIN EXCEEDS MAX: "
+022200             BIRD-SCIENTIFIC-NAME
+022300         MOVE 8 TO SPM-RETURN-CODE
+022400     END-IF
+022500     .
+022600 
+022700 1950-RECORD-POPULATION-HISTORY.
+022800     MOVE BIRD-SCIENTIFIC-NAME        TO POPHIST-SCIENTIFIC-NAME
+022900     MOVE SPM-CENSUS-DATE              TO POPHIST-CENSUS-DATE
+023000     MOVE SPM-OLD-POPULATION           TO POPHIST-OLD-POPULATION
+023100     MOVE BIRD-UK-BREEDING-POPULATION  TO POPHIST-POPULATION
+023200     MOVE SPM-POPHIST-SOURCE           TO POPHIST-SOURCE
+023300     WRITE POPHIST-RECORD
+023400     .
+023500 
+023600 1960-ADD-NAME-TO-TABLE.
+023610     IF SPM-TABLE-COUNT < 50
+023700         ADD 1 TO SPM-TABLE-COUNT
+023800         MOVE BIRD-COMMON-NAME
+023900             TO SPM-COMMON-NAME-ENTRY(SPM-TABLE-COUNT)
+023950         MOVE BIRD-SCIENTIFIC-NAME
+023960             TO SPM-SCIENTIFIC-NAME-ENTRY(SPM-TABLE-COUNT)
+023970     ELSE
+023980         SET SPM-TABLE-IS-FULL TO TRUE
+023990         DISPLAY "SPMAINT - COMMON-NAME TABLE FULL, DUPLICATE "
+023991             "CHECK SKIPPED FOR: " BIRD-SCIENTIFIC-NAME
+024000     END-IF
+024010     .
+024010
+024020 1965-UPDATE-NAME-IN-TABLE.
+024030     SET SPM-NAME-NOT-MATCHED TO TRUE
+024040     PERFORM 1966-SEARCH-FOR-SCIENTIFIC-NAME
+024050         VARYING SPM-TABLE-INDEX FROM 1 BY 1
+024060         UNTIL SPM-TABLE-INDEX > SPM-TABLE-COUNT
+024070            OR SPM-NAME-MATCHED
+024080     .
+024090
+024100 1966-SEARCH-FOR-SCIENTIFIC-NAME.
+024110     IF SPM-SCIENTIFIC-NAME-ENTRY(SPM-TABLE-INDEX)
+024120         = BIRD-SCIENTIFIC-NAME
+024130         MOVE BIRD-COMMON-NAME
+024140             TO SPM-COMMON-NAME-ENTRY(SPM-TABLE-INDEX)
+024150         SET SPM-NAME-MATCHED TO TRUE
+024160     END-IF
+024170     .
+024180
+024190 1970-REMOVE-NAME-FROM-TABLE.
+024200     SET SPM-NAME-NOT-MATCHED TO TRUE
+024210     PERFORM 1971-FIND-AND-REMOVE-SCIENTIFIC-NAME
+024220         VARYING SPM-TABLE-INDEX FROM 1 BY 1
+024230         UNTIL SPM-TABLE-INDEX > SPM-TABLE-COUNT
+024240            OR SPM-NAME-MATCHED
+024250     .
+024260
+024270 1971-FIND-AND-REMOVE-SCIENTIFIC-NAME.
+024280     IF SPM-SCIENTIFIC-NAME-ENTRY(SPM-TABLE-INDEX)
+024290         = BIRD-SCIENTIFIC-NAME
+024300         MOVE SPM-COMMON-NAME-ENTRY(SPM-TABLE-COUNT)
+024310             TO SPM-COMMON-NAME-ENTRY(SPM-TABLE-INDEX)
+024320         MOVE SPM-SCIENTIFIC-NAME-ENTRY(SPM-TABLE-COUNT)
+024330             TO SPM-SCIENTIFIC-NAME-ENTRY(SPM-TABLE-INDEX)
+024340         SUBTRACT 1 FROM SPM-TABLE-COUNT
+024350         SET SPM-NAME-MATCHED TO TRUE
+024360     END-IF
+024370     .
+024100 
+024200 2000-PROCESS-TRANSACTION.
+024300     ADD 1 TO SPM-TRANSACTIONS-READ
+024400     EVALUATE TRUE
+024500         WHEN SPECTRAN-IS-ADD
+024600             PERFORM 2200-ADD-SPECIES
+024700         WHEN SPECTRAN-IS-UPDATE
+024800             PERFORM 2300-UPDATE-SPECIES
+024900         WHEN SPECTRAN-IS-DELETE
+025000             PERFORM 2400-DELETE-SPECIES
+025100         WHEN OTHER
+025200             ADD 1 TO SPM-TRANSACTIONS-REJECTED
+025300             DISPLAY "SPMAINT - UNKNOWN ACTION CODE: "
+025400                 SPECTRAN-ACTION-CODE
+025500     END-EVALUATE
+025600     PERFORM 2100-READ-TRANSACTION
+025700     .
+025800 
+025900 2100-READ-TRANSACTION.
+026000     READ SPECIES-TRANSACTIONS
+026100         AT END
+026200             SET SPM-END-OF-FILE TO TRUE
+026300     END-READ
+026400     .
+026500 
+026600 2200-ADD-SPECIES.
+026700     MOVE SPECTRAN-COMMON-NAME     TO BIRD-COMMON-NAME
+026800     MOVE SPECTRAN-SCIENTIFIC-NAME TO BIRD-SCIENTIFIC-NAME
+026900     CALL "NAMESTD" USING BIRD-COMMON-NAME
+027000     CALL "NAMESTD" USING BIRD-SCIENTIFIC-NAME
+027100     MOVE SPECTRAN-LENGTH-MIN      TO BIRD-LENGTH-MIN
+027200     MOVE SPECTRAN-LENGTH-MAX      TO BIRD-LENGTH-MAX
+027300     MOVE SPECTRAN-WINGSPAN-MIN    TO BIRD-WINGSPAN-MIN
+027400     MOVE SPECTRAN-WINGSPAN-MAX    TO BIRD-WINGSPAN-MAX
+027500     MOVE SPECTRAN-WEIGHT-MIN      TO BIRD-WEIGHT-MIN
+027600     MOVE SPECTRAN-WEIGHT-MAX      TO BIRD-WEIGHT-MAX
+027700     MOVE SPECTRAN-UNIT-OF-MEASURE TO BIRD-UNIT-OF-MEASURE
+027800     MOVE SPECTRAN-POPULATION      TO SPM-POP-CANDIDATE
+027900     PERFORM 1800-CHECK-POPULATION-OVERFLOW
+028000     PERFORM 1900-VALIDATE-MEASUREMENT-RANGES
+028100     PERFORM 1700-CHECK-DUPLICATE-COMMON-NAME
+028200     IF SPM-RANGE-VALID AND SPM-POP-VALID
+028300         AND SPM-DUPLICATE-NOT-FOUND
+028400         MOVE SPM-POP-CANDIDATE TO BIRD-UK-BREEDING-POPULATION
+028500         WRITE BIRD-RECORD
+028600             INVALID KEY
+028700                 ADD 1 TO SPM-TRANSACTIONS-REJECTED
+028800                 DISPLAY "SPMAINT - DUPLICATE SCIENTIFIC NAME: "
+028900                     SPECTRAN-SCIENTIFIC-NAME
+029000             NOT INVALID KEY
+029100                 ADD 1 TO SPM-TRANSACTIONS-APPLIED
+029200                 MOVE ZERO TO SPM-OLD-POPULATION
+029300                 MOVE "SPM-ADD" TO SPM-POPHIST-SOURCE
+029400                 PERFORM 1950-RECORD-POPULATION-HISTORY
+029500                 PERFORM 1960-ADD-NAME-TO-TABLE
+029600         END-WRITE
+029700     ELSE
+029800         ADD 1 TO SPM-TRANSACTIONS-REJECTED
+029900     END-IF
+030000     .
+030100 
+030200 2300-UPDATE-SPECIES.
+030300     MOVE SPECTRAN-SCIENTIFIC-NAME TO BIRD-SCIENTIFIC-NAME
+030400     CALL "NAMESTD" USING BIRD-SCIENTIFIC-NAME
+030500     READ SPECIES-MASTER
+030600         INVALID KEY
+030700             ADD 1 TO SPM-TRANSACTIONS-REJECTED
+030800             DISPLAY "SPMAINT - SPECIES NOT ON FILE: "
+030900                 SPECTRAN-SCIENTIFIC-NAME
+031000         NOT INVALID KEY
+031100             PERFORM 2350-APPLY-SPECIES-UPDATE
+031200     END-READ
+031300     .
+031400 
+031500 2350-APPLY-SPECIES-UPDATE.
+031600     MOVE SPECTRAN-COMMON-NAME     TO BIRD-COMMON-NAME
+031700     CALL "NAMESTD" USING BIRD-COMMON-NAME
+031800     MOVE SPECTRAN-LENGTH-MIN      TO BIRD-LENGTH-MIN
+031900     MOVE SPECTRAN-LENGTH-MAX      TO BIRD-LENGTH-MAX
+032000     MOVE SPECTRAN-WINGSPAN-MIN    TO BIRD-WINGSPAN-MIN
+032100     MOVE SPECTRAN-WINGSPAN-MAX    TO BIRD-WINGSPAN-MAX
+032200     MOVE SPECTRAN-WEIGHT-MIN      TO BIRD-WEIGHT-MIN
+032300     MOVE SPECTRAN-WEIGHT-MAX      TO BIRD-WEIGHT-MAX
+032400     MOVE SPECTRAN-UNIT-OF-MEASURE TO BIRD-UNIT-OF-MEASURE
+032500     MOVE SPECTRAN-POPULATION      TO SPM-POP-CANDIDATE
+032600     PERFORM 1800-CHECK-POPULATION-OVERFLOW
+032700     PERFORM 1900-VALIDATE-MEASUREMENT-RANGES
+032750     PERFORM 1700-CHECK-DUPLICATE-COMMON-NAME
+032800     IF SPM-RANGE-VALID AND SPM-POP-VALID
+032810         AND SPM-DUPLICATE-NOT-FOUND
+032900         MOVE BIRD-UK-BREEDING-POPULATION TO SPM-OLD-POPULATION
+033000         MOVE "SPM-UPDATE" TO SPM-POPHIST-SOURCE
+033100         MOVE SPM-POP-CANDIDATE TO BIRD-UK-BREEDING-POPULATION
+033200         REWRITE BIRD-RECORD
+033300         ADD 1 TO SPM-TRANSACTIONS-APPLIED
+033400         PERFORM 1950-RECORD-POPULATION-HISTORY
+033450         PERFORM 1965-UPDATE-NAME-IN-TABLE
+033500     ELSE
+033600         ADD 1 TO SPM-TRANSACTIONS-REJECTED
+033700     END-IF
+033800     .
+033900 
+034000 2400-DELETE-SPECIES.
+034100     MOVE SPECTRAN-SCIENTIFIC-NAME TO BIRD-SCIENTIFIC-NAME
+034200     CALL "NAMESTD" USING BIRD-SCIENTIFIC-NAME
+034300     DELETE SPECIES-MASTER RECORD
+034400         INVALID KEY
+034500             ADD 1 TO SPM-TRANSACTIONS-REJECTED
+034600             DISPLAY "SPMAINT - SPECIES NOT ON FILE: "
+034700                 SPECTRAN-SCIENTIFIC-NAME
+034800         NOT INVALID KEY
+034900             ADD 1 TO SPM-TRANSACTIONS-APPLIED
+034950             PERFORM 1970-REMOVE-NAME-FROM-TABLE
+035000     END-DELETE
+035100     .
+035200 
+035300 3000-TERMINATE.
+035400     CLOSE SPECIES-MASTER
+035500     CLOSE POPULATION-HISTORY
+035600     IF SPM-TRAN-STATUS NOT = "35"
+035700         CLOSE SPECIES-TRANSACTIONS
+035800     END-IF
+035900     DISPLAY "SPMAINT - TRANSACTIONS READ: "
+036000         SPM-TRANSACTIONS-READ
+036100     DISPLAY "SPMAINT - TRANSACTIONS APPLIED: "
+036200         SPM-TRANSACTIONS-APPLIED
+036300     DISPLAY "SPMAINT - TRANSACTIONS REJECTED: "
+036400         SPM-TRANSACTIONS-REJECTED
+036500     IF SPM-TRANSACTIONS-REJECTED > 0 AND SPM-RETURN-CODE = 0
+036600         MOVE 8 TO SPM-RETURN-CODE
+036700     END-IF
+036800     .
