@@ -1,26 +1,120 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. MyProgram.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    select optional exception-log assign to "EXCPLOG"
+        organization is line sequential
+        file status is ws-exception-log-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  exception-log.
+01  exception-log-record pic X(80).
+
 working-storage section.
 01 my-numeric pic 9(5). *> value: 00000
 01 my-alphanumeric pic X(5).
 
+*> ---------------------------------------------------------------
+*> overflow/truncation guard working storage
+*> ---------------------------------------------------------------
+01 candidate-numeric pic 9(9).
+01 candidate-alphanumeric pic X(32).
+01 exception-switch pic X(01).
+    88 exception-raised value "Y".
+    88 exception-clear value "N".
+01 ws-return-code pic 9(02) value zero.
+01 ws-exception-log-status pic X(02).
+
+01 exception-detail.
+    05 exc-type pic X(18).
+    05 exc-field pic X(20).
+    05 exc-original pic X(32).
+    05 exc-stored pic X(10).
+
 PROCEDURE DIVISION.
-    move 5 to my-numeric *> value: 00005
-    display my-numeric
-    
-    move 123456 to my-numeric *> value: 23456
-    display my-numeric
-    
-    move "Hello" to my-alphanumeric
+0000-MAINLINE.
+    open extend exception-log
+    if ws-exception-log-status = "35"
+        open output exception-log
+    end-if
+
+    move 5 to candidate-numeric
+    perform 1000-check-numeric-overflow
+    if exception-clear
+        move candidate-numeric to my-numeric
+    end-if
+    display my-numeric *> value: 00005
+
+    move 123456 to candidate-numeric
+    perform 1000-check-numeric-overflow
+    if exception-clear
+        move candidate-numeric to my-numeric
+    end-if
+    display my-numeric *> rejected - retains prior value, overflow logged
+
+    move "Hello" to candidate-alphanumeric
+    call "NAMESTD" using candidate-alphanumeric
+    perform 2000-check-alpha-truncation
+    move candidate-alphanumeric to my-alphanumeric
     display my-alphanumeric *> value: Hello
-    
-    move "Greetings" to my-alphanumeric
-    display my-alphanumeric *> value: Greet
-    
-    move "Hi" to my-alphanumeric
+
+    move "Greetings" to candidate-alphanumeric
+    call "NAMESTD" using candidate-alphanumeric
+    perform 2000-check-alpha-truncation
+    move candidate-alphanumeric to my-alphanumeric
+    display my-alphanumeric *> value: Great - truncation logged
+
+    move "Hi" to candidate-alphanumeric
+    call "NAMESTD" using candidate-alphanumeric
+    perform 2000-check-alpha-truncation
+    move candidate-alphanumeric to my-alphanumeric
     display my-alphanumeric *> value: Hi with 3 addiotional spaces
-    
+
+    close exception-log
+
+    move ws-return-code to return-code
     stop run
     .
+
+1000-check-numeric-overflow.
+    set exception-clear to true
+    if candidate-numeric > 99999
+        set exception-raised to true
+        move "NUMERIC-OVERFLOW" to exc-type
+        move "MY-NUMERIC" to exc-field
+        move candidate-numeric to exc-original
+        move "REJECTED" to exc-stored
+        perform 9000-write-exception
+        move 16 to ws-return-code
+    end-if
+    .
+
+2000-check-alpha-truncation.
+    if candidate-alphanumeric(6:27) not = spaces
+        move "ALPHA-TRUNCATION" to exc-type
+        move "MY-ALPHANUMERIC" to exc-field
+        move candidate-alphanumeric to exc-original
+        move candidate-alphanumeric(1:5) to exc-stored
+        perform 9000-write-exception
+        if ws-return-code < 8
+            move 8 to ws-return-code
+        end-if
+    end-if
+    .
+
+9000-write-exception.
+    move spaces to exception-log-record
+    string exc-type delimited by size
+        " FIELD=" delimited by size
+        exc-field delimited by size
+        " ORIGINAL=" delimited by size
+        exc-original delimited by size
+        " STORED=" delimited by size
+        exc-stored delimited by size
+        into exception-log-record
+    end-string
+    write exception-log-record
+    .
