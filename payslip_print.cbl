@@ -0,0 +1,126 @@
+000100*================================================================*
+000200* PAYSLIP-PRINT
+000300* PURPOSE.  Prints one payslip per employee from the salary
+000400*           master, using symbols.cbl's currency edit picture,
+000500*           so payroll has an actual printed deliverable instead
+000600*           of a one-off console demo of a single salary value.
+000700* AUTHOR.   D. OKAFOR
+000800* INSTALLATION. DATA PROCESSING - PAYROLL
+000900* DATE-WRITTEN. 08/08/2026
+001000*================================================================*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* 08/08/2026 DNO   ORIGINAL PROGRAM
+001400* 08/08/2026 DNO   PRINT SAL-LAST-ADJUSTMENT WITH A SIGNED CURRENCY
+001500*                  EDIT PICTURE WHEN THE LATEST SALARY MAINTENANCE
+001600*                  TRANSACTION CHANGED THE EMPLOYEE'S PAY
+001650* 08/09/2026 DNO   NOW SETS RETURN-CODE EXPLICITLY BEFORE GOBACK
+001660*                  (FAILS THE STEP IF THE SALARY MASTER WON'T
+001670*                  OPEN) INSTEAD OF LEAVING WHATEVER THE PRIOR
+001680*                  CALLED PROGRAM LEFT IN THAT SPECIAL REGISTER
+001700*================================================================*
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. PAYSLIP.
+002000 AUTHOR. D. OKAFOR.
+002100 INSTALLATION. DATA PROCESSING - PAYROLL.
+002200 DATE-WRITTEN. 08/08/2026.
+002300 DATE-COMPILED.
+002400 
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT SALARY-MASTER ASSIGN TO "SALARY"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS SAL-EMPLOYEE-ID
+003200         FILE STATUS IS PSL-MASTER-STATUS.
+003300 
+003400     SELECT PAYSLIP-REPORT ASSIGN TO "PAYSLIPS"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS PSL-REPORT-STATUS.
+003700 
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  SALARY-MASTER.
+004100 COPY SALARYREC.
+004200 
+004300 FD  PAYSLIP-REPORT.
+004400 01  PAYSLIP-REPORT-LINE        PIC X(80).
+004500 
+004600 WORKING-STORAGE SECTION.
+004700 01  PSL-MASTER-STATUS          PIC X(02).
+004800 01  PSL-REPORT-STATUS          PIC X(02).
+004900 01  PSL-END-OF-FILE-SWITCH     PIC X(01).
+005000     88  PSL-END-OF-FILE        VALUE "Y".
+005100     88  PSL-NOT-END-OF-FILE    VALUE "N".
+005150 01  PSL-RETURN-CODE            PIC 9(02) VALUE ZERO.
+005200 01  PSL-PAY-DATE-RAW           PIC 9(8).
+005300 01  PSL-PAY-DATE-EDITED        PIC 9(4)/9(2)/9(2).
+005400 01  PSL-FORMATTED-SALARY       PIC $(3),$(3).9(2).
+005500 01  PSL-FORMATTED-ADJUSTMENT   PIC $(3),$(3).9(2)CR.
+005600 01  PSL-ADJUSTMENT-TEXT        PIC X(20).
+005700 
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE
+006100     PERFORM 2000-PRINT-PAYSLIP UNTIL PSL-END-OF-FILE
+006200     PERFORM 3000-TERMINATE
+006250     MOVE PSL-RETURN-CODE TO RETURN-CODE
+006300     GOBACK
+006400     .
+006500 
+006600 1000-INITIALIZE.
+006700     SET PSL-NOT-END-OF-FILE TO TRUE
+006800     ACCEPT PSL-PAY-DATE-RAW FROM DATE YYYYMMDD
+006900     MOVE PSL-PAY-DATE-RAW TO PSL-PAY-DATE-EDITED
+007000     OPEN INPUT SALARY-MASTER
+007050     IF PSL-MASTER-STATUS NOT = "00"
+007060         DISPLAY "PAYSLIP - SALARY MASTER WOULD NOT OPEN: "
+007070             PSL-MASTER-STATUS
+007080         MOVE 16 TO PSL-RETURN-CODE
+007090         SET PSL-END-OF-FILE TO TRUE
+007100     END-IF
+007110     OPEN OUTPUT PAYSLIP-REPORT
+007200     IF PSL-NOT-END-OF-FILE
+007210         PERFORM 2100-READ-SALARY-MASTER
+007220     END-IF
+007300     .
+007400 
+007500 2000-PRINT-PAYSLIP.
+007600     MOVE SAL-SALARY TO PSL-FORMATTED-SALARY
+007700     PERFORM 2050-FORMAT-ADJUSTMENT-TEXT
+007800     MOVE SPACES TO PAYSLIP-REPORT-LINE
+007900     STRING SAL-EMPLOYEE-NAME DELIMITED BY SIZE
+008000         "  PAY DATE " DELIMITED BY SIZE
+008100         PSL-PAY-DATE-EDITED DELIMITED BY SIZE
+008200         "  NET PAY " DELIMITED BY SIZE
+008300         PSL-FORMATTED-SALARY DELIMITED BY SIZE
+008400         PSL-ADJUSTMENT-TEXT DELIMITED BY SIZE
+008500         INTO PAYSLIP-REPORT-LINE
+008600     END-STRING
+008700     WRITE PAYSLIP-REPORT-LINE
+008800     PERFORM 2100-READ-SALARY-MASTER
+008900     .
+009000 
+009100 2050-FORMAT-ADJUSTMENT-TEXT.
+009200     MOVE SPACES TO PSL-ADJUSTMENT-TEXT
+009300     IF SAL-LAST-ADJUSTMENT NOT = ZERO
+009400         MOVE SAL-LAST-ADJUSTMENT TO PSL-FORMATTED-ADJUSTMENT
+009500         STRING "  ADJ " DELIMITED BY SIZE
+009600             PSL-FORMATTED-ADJUSTMENT DELIMITED BY SIZE
+009700             INTO PSL-ADJUSTMENT-TEXT
+009800         END-STRING
+009900     END-IF
+010000     .
+010100 
+010200 2100-READ-SALARY-MASTER.
+010300     READ SALARY-MASTER NEXT RECORD
+010400         AT END
+010500             SET PSL-END-OF-FILE TO TRUE
+010600     END-READ
+010700     .
+010800 
+010900 3000-TERMINATE.
+011000     CLOSE SALARY-MASTER
+011100     CLOSE PAYSLIP-REPORT
+011200     .
