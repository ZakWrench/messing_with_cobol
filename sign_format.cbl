@@ -0,0 +1,93 @@
+000100*================================================================*
+000200* SIGN-FORMAT
+000300* PURPOSE.     Render a signed numeric amount using the caller's
+000400*              choice of sign placement: TRAILING, LEADING, or
+000500*              SEPARATE.  Replaces ad-hoc redeclaration of the
+000600*              same amount under three different PICTUREs.
+000700* AUTHOR.      D. OKAFOR
+000800* INSTALLATION. DATA PROCESSING - GENERAL ACCOUNTING
+000900* DATE-WRITTEN. 08/08/2026
+001000*================================================================*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* 08/08/2026 DNO   ORIGINAL PROGRAM
+001400* 08/09/2026 DNO   SGN-WORK-LEADING WAS DECLARED WITH THE SAME
+001500*                  EDITED -9(5) PICTURE AS SGN-WORK-SEPARATE, SO
+001600*                  LEADING AND SEPARATE RENDERED IDENTICALLY.
+001700*                  SGN-WORK-LEADING IS NOW A NON-EDITED NUMERIC
+001800*                  ITEM WITH SIGN IS LEADING (NOT SEPARATE).
+001900* 08/09/2026 DNO   THE REDEFINES-AND-READ-THE-RAW-BYTES APPROACH
+002000*                  USED TO DISPLAY SGN-WORK-LEADING SHOWED THE
+002100*                  UNCONVERTED OVERPUNCHED BYTE (E.G. "p0005"),
+002200*                  NOT A READABLE SIGN.  LEADING NOW MOVES
+002300*                  THROUGH AN EDITED -9(5) WORK FIELD, THE SAME
+002400*                  WAY SEPARATE ALREADY DOES, SO THE NUMERIC
+002500*                  MOVE CONVERTS THE VALUE RATHER THAN COPYING
+002600*                  BYTES.  LEADING AND SEPARATE NOW BOTH RENDER
+002700*                  A NEGATIVE AMOUNT AS "-00005" - THE COMBINED
+002800*                  VS. SEPARATE SIGN DISTINCTION IS AN INTERNAL
+002900*                  STORAGE DETAIL, NOT SOMETHING A HUMAN-READABLE
+003000*                  RENDERING CAN SHOW DIFFERENTLY FROM SEPARATE.
+003100*================================================================*
+003200 IDENTIFICATION DIVISION.
+003300 PROGRAM-ID. SIGNFMT.
+003400 AUTHOR. D. OKAFOR.
+003500 INSTALLATION. DATA PROCESSING - GENERAL ACCOUNTING.
+003600 DATE-WRITTEN. 08/08/2026.
+003700 DATE-COMPILED.
+003800
+003900 ENVIRONMENT DIVISION.
+004000 CONFIGURATION SECTION.
+004100 SOURCE-COMPUTER. GNUCOBOL.
+004200 OBJECT-COMPUTER. GNUCOBOL.
+004300
+004400 DATA DIVISION.
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------*
+004700* MODE SWITCHES FOR THE REQUESTED SIGN PLACEMENT
+004800*----------------------------------------------------------------*
+004900 01  SGN-MODE-SWITCH          PIC X(01).
+005000     88  SGN-MODE-TRAILING    VALUE "T".
+005100     88  SGN-MODE-LEADING     VALUE "L".
+005200     88  SGN-MODE-SEPARATE    VALUE "S".
+005300
+005400 01  SGN-WORK-TRAILING        PIC 9(5)-.
+005500 01  SGN-WORK-LEADING         PIC S9(5) SIGN IS LEADING.
+005600 01  SGN-WORK-LEADING-EDITED  PIC -9(5).
+005700 01  SGN-WORK-SEPARATE        PIC -9(5).
+005800
+005900 LINKAGE SECTION.
+006000 01  SGN-MODE                 PIC X(09).
+006100     88  SGN-REQ-TRAILING     VALUE "TRAILING".
+006200     88  SGN-REQ-LEADING      VALUE "LEADING".
+006300     88  SGN-REQ-SEPARATE     VALUE "SEPARATE".
+006400 01  SGN-AMOUNT                PIC S9(5).
+006500 01  SGN-FORMATTED             PIC X(11).
+006600
+006700 PROCEDURE DIVISION USING SGN-MODE SGN-AMOUNT SGN-FORMATTED.
+006800 0000-MAINLINE.
+006900     MOVE SPACES TO SGN-FORMATTED
+007000     EVALUATE TRUE
+007100         WHEN SGN-REQ-LEADING
+007200             SET SGN-MODE-LEADING TO TRUE
+007300         WHEN SGN-REQ-SEPARATE
+007400             SET SGN-MODE-SEPARATE TO TRUE
+007500         WHEN OTHER
+007600             SET SGN-MODE-TRAILING TO TRUE
+007700     END-EVALUATE
+007800
+007900     EVALUATE TRUE
+008000         WHEN SGN-MODE-LEADING
+008100             MOVE SGN-AMOUNT TO SGN-WORK-LEADING
+008200             MOVE SGN-WORK-LEADING TO SGN-WORK-LEADING-EDITED
+008300             MOVE SGN-WORK-LEADING-EDITED TO SGN-FORMATTED
+008400         WHEN SGN-MODE-SEPARATE
+008500             MOVE SGN-AMOUNT TO SGN-WORK-SEPARATE
+008600             MOVE SGN-WORK-SEPARATE TO SGN-FORMATTED
+008700         WHEN OTHER
+008800             MOVE SGN-AMOUNT TO SGN-WORK-TRAILING
+008900             MOVE SGN-WORK-TRAILING TO SGN-FORMATTED
+009000     END-EVALUATE
+009100
+009200     GOBACK
+009300     .
