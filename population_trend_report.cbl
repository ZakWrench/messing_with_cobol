@@ -0,0 +1,123 @@
+000100*================================================================*
+000200* POPULATION-TREND-REPORT
+000300* PURPOSE.  Reads the population history built up by successive
+000400*           species master loads and sighting loads, and prints
+000500*           year-over-year population change per species, so
+000600*           declining UK species show up at a glance.
+000700* AUTHOR.   D. OKAFOR
+000800* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+000900* DATE-WRITTEN. 08/08/2026
+001000*================================================================*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* 08/08/2026 DNO   ORIGINAL PROGRAM
+001400* 08/08/2026 DNO   CHANGED STOP RUN TO GOBACK SO CONTROL RETURNS
+001500*                  PROPERLY WHEN CALLED AS A STEP IN A LARGER JOB
+001550* 08/09/2026 DNO   PERFORM ... UNTIL SORTED-HISTORY-RECORD =
+001560*                  SPACES AND ZEROES NEVER BECAME TRUE (THE AT
+001570*                  END PARAGRAPH ONLY EVER MOVES SPACES), SO THE
+001580*                  PRINT LOOP NEVER TERMINATED.  REPLACED WITH A
+001590*                  DEDICATED EOF SWITCH SET BY THE AT END CLAUSE,
+001600*                  THE SAME PATTERN SGTRECON ALREADY USES.
+001610*================================================================*
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. POPTREND.
+001900 AUTHOR. D. OKAFOR.
+002000 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002100 DATE-WRITTEN. 08/08/2026.
+002200 DATE-COMPILED.
+002300 
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT POPULATION-HISTORY ASSIGN TO "POPHIST"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS PTR-POPHIST-STATUS.
+003000 
+003100     SELECT SORTED-HISTORY ASSIGN TO "PTRSORT".
+003200 
+003300     SELECT TREND-REPORT ASSIGN TO "POPTREND"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS PTR-REPORT-STATUS.
+003600 
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  POPULATION-HISTORY.
+004000 COPY POPHIST.
+004100 
+004200 SD  SORTED-HISTORY.
+004300 01  SORTED-HISTORY-RECORD.
+004400     05  SH-SCIENTIFIC-NAME       PIC X(30).
+004500     05  SH-CENSUS-DATE           PIC 9(8).
+004600     05  SH-POPULATION            PIC 9(9).
+004700 
+004800 FD  TREND-REPORT.
+004900 01  TREND-REPORT-LINE            PIC X(80).
+005000 
+005100 WORKING-STORAGE SECTION.
+005200 01  PTR-POPHIST-STATUS           PIC X(02).
+005300 01  PTR-REPORT-STATUS            PIC X(02).
+005400 01  PTR-FIRST-RECORD-SWITCH      PIC X(01).
+005500     88  PTR-FIRST-RECORD         VALUE "Y".
+005600     88  PTR-NOT-FIRST-RECORD     VALUE "N".
+005650 01  PTR-SORT-EOF-SWITCH          PIC X(01).
+005660     88  PTR-SORT-EOF             VALUE "Y".
+005670     88  PTR-SORT-NOT-EOF         VALUE "N".
+005700 01  PTR-PRIOR-SCIENTIFIC-NAME    PIC X(30).
+005800 01  PTR-PRIOR-CENSUS-DATE        PIC 9(8).
+005900 01  PTR-PRIOR-POPULATION         PIC 9(9).
+006000 01  PTR-POPULATION-CHANGE        PIC S9(9).
+006100 01  PTR-CHANGE-DISPLAY           PIC -(9)9.
+006200 
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     SORT SORTED-HISTORY
+006600         ON ASCENDING KEY SH-SCIENTIFIC-NAME
+006700         ON ASCENDING KEY SH-CENSUS-DATE
+006800         USING POPULATION-HISTORY
+006900         OUTPUT PROCEDURE IS 1000-PRINT-TREND
+007000     GOBACK
+007100     .
+007200 
+007300 1000-PRINT-TREND.
+007400     OPEN OUTPUT TREND-REPORT
+007500     SET PTR-FIRST-RECORD TO TRUE
+007550     SET PTR-SORT-NOT-EOF TO TRUE
+007600     PERFORM 1100-RETURN-SORTED-RECORD
+007700     PERFORM 1200-PRINT-ONE-RECORD
+007800         UNTIL PTR-SORT-EOF
+007900     CLOSE TREND-REPORT
+008000     .
+008100
+008200 1100-RETURN-SORTED-RECORD.
+008300     RETURN SORTED-HISTORY
+008400         AT END
+008450             SET PTR-SORT-EOF TO TRUE
+008500             MOVE SPACES TO SORTED-HISTORY-RECORD
+008600     END-RETURN
+008700     .
+008800 
+008900 1200-PRINT-ONE-RECORD.
+009000     IF PTR-NOT-FIRST-RECORD
+009100     AND SH-SCIENTIFIC-NAME = PTR-PRIOR-SCIENTIFIC-NAME
+009200         COMPUTE PTR-POPULATION-CHANGE =
+009300             SH-POPULATION - PTR-PRIOR-POPULATION
+009400         MOVE PTR-POPULATION-CHANGE TO PTR-CHANGE-DISPLAY
+009500         MOVE SPACES TO TREND-REPORT-LINE
+009600         STRING SH-SCIENTIFIC-NAME DELIMITED BY SIZE
+009700             " " DELIMITED BY SIZE
+009800             PTR-PRIOR-CENSUS-DATE DELIMITED BY SIZE
+009900             " TO " DELIMITED BY SIZE
+010000             SH-CENSUS-DATE DELIMITED BY SIZE
+010100             " CHANGE " DELIMITED BY SIZE
+010200             PTR-CHANGE-DISPLAY DELIMITED BY SIZE
+010300             INTO TREND-REPORT-LINE
+010400         END-STRING
+010500         WRITE TREND-REPORT-LINE
+010600     END-IF
+010700     SET PTR-NOT-FIRST-RECORD TO TRUE
+010800     MOVE SH-SCIENTIFIC-NAME TO PTR-PRIOR-SCIENTIFIC-NAME
+010900     MOVE SH-CENSUS-DATE     TO PTR-PRIOR-CENSUS-DATE
+011000     MOVE SH-POPULATION      TO PTR-PRIOR-POPULATION
+011100     PERFORM 1100-RETURN-SORTED-RECORD
+011200     .
