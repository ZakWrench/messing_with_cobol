@@ -0,0 +1,60 @@
+000100*================================================================*
+000200* PAYROLL-BATCH-DRIVER
+000300* PURPOSE.  Runs the payroll suite in sequence - salary master
+000400*           maintenance, then payslip printing - in one job step
+000500*           instead of three separately-invoked executables, and
+000600*           halts the run if an earlier step's return code shows
+000700*           it failed outright.
+000800* AUTHOR.   D. OKAFOR
+000900* INSTALLATION. DATA PROCESSING - PAYROLL
+001000* DATE-WRITTEN. 08/08/2026
+001100*================================================================*
+001200* MODIFICATION HISTORY
+001300* DATE       INIT  DESCRIPTION
+001400* 08/08/2026 DNO   ORIGINAL PROGRAM
+001500* 08/08/2026 DNO   CHANGED STOP RUN TO GOBACK SO CONTROL RETURNS
+001600*                  PROPERLY WHEN CALLED AS A STEP IN A LARGER JOB
+001700*================================================================*
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. PAYDRIVE.
+002000 AUTHOR. D. OKAFOR.
+002100 INSTALLATION. DATA PROCESSING - PAYROLL.
+002200 DATE-WRITTEN. 08/08/2026.
+002300 DATE-COMPILED.
+002400 
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  PDR-STEP-RETURN-CODE        PIC 9(02) VALUE ZERO.
+002800 01  PDR-JOB-RETURN-CODE         PIC 9(02) VALUE ZERO.
+002900 
+003000 PROCEDURE DIVISION.
+003100 0000-MAINLINE.
+003200     PERFORM 1000-RUN-SALARY-MAINTENANCE
+003300     IF PDR-STEP-RETURN-CODE < 16
+003400         PERFORM 2000-RUN-PAYSLIP-PRINT
+003500     ELSE
+003600         DISPLAY "PAYDRIVE - HALTED, SALARY MAINTENANCE FAILED"
+003700     END-IF
+003800     MOVE PDR-JOB-RETURN-CODE TO RETURN-CODE
+003900     GOBACK
+004000     .
+004100 
+004200 1000-RUN-SALARY-MAINTENANCE.
+004300     CALL "SALMAINT"
+004400     MOVE RETURN-CODE TO PDR-STEP-RETURN-CODE
+004500     DISPLAY "PAYDRIVE - SALMAINT RETURN CODE: "
+004600         PDR-STEP-RETURN-CODE
+004700     IF PDR-STEP-RETURN-CODE > PDR-JOB-RETURN-CODE
+004800         MOVE PDR-STEP-RETURN-CODE TO PDR-JOB-RETURN-CODE
+004900     END-IF
+005000     .
+005100 
+005200 2000-RUN-PAYSLIP-PRINT.
+005300     CALL "PAYSLIP"
+005400     MOVE RETURN-CODE TO PDR-STEP-RETURN-CODE
+005500     DISPLAY "PAYDRIVE - PAYSLIP RETURN CODE: "
+005600         PDR-STEP-RETURN-CODE
+005700     IF PDR-STEP-RETURN-CODE > PDR-JOB-RETURN-CODE
+005800         MOVE PDR-STEP-RETURN-CODE TO PDR-JOB-RETURN-CODE
+005900     END-IF
+006000     .
