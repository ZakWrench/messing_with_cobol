@@ -0,0 +1,189 @@
+000100*================================================================*
+000200* SPECIES-EXPORT
+000300* PURPOSE.  Reads the species master once and produces two
+000400*           downstream extracts from the same pass: a quoted
+000500*           CSV file for the ornithological society's own
+000600*           systems, and a fixed-width positional extract in
+000700*           the style our other mainframe interfaces expect.
+000800* AUTHOR.   D. OKAFOR
+000900* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+001000* DATE-WRITTEN. 08/08/2026
+001100*================================================================*
+001200* MODIFICATION HISTORY
+001300* DATE       INIT  DESCRIPTION
+001400* 08/08/2026 DNO   ORIGINAL PROGRAM
+001500* 08/08/2026 DNO   ADDED THE UNIT-OF-MEASURE FLAG TO BOTH EXTRACTS
+001550* 08/09/2026 DNO   THE CSV HEADER STRING USED CSV-EXPORT-LINE AS
+001560*                  BOTH ITS FIRST SENDING OPERAND AND ITS
+001570*                  RECEIVING OPERAND WITH NO POINTER, SO THE
+001580*                  POINTER STARTED AT 1, CONSUMED THE WHOLE
+001590*                  132-BYTE FIELD ON THE "SELF" PHRASE, AND THE
+001600*                  TWO LITERAL PHRASES THAT FOLLOWED WROTE PAST
+001610*                  THE END OF THE FIELD AND WERE DROPPED.  BUILT
+001620*                  THE HEADER IN A SEPARATE WORK FIELD INSTEAD.
+001630*================================================================*
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. SPEXPORT.
+001900 AUTHOR. D. OKAFOR.
+002000 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002100 DATE-WRITTEN. 08/08/2026.
+002200 DATE-COMPILED.
+002300 
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT SPECIES-MASTER ASSIGN TO "SPECIES"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS BIRD-SCIENTIFIC-NAME
+003100         FILE STATUS IS SPX-MASTER-STATUS.
+003200 
+003300     SELECT CSV-EXPORT ASSIGN TO "SPECIECSV"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS SPX-CSV-STATUS.
+003600 
+003700     SELECT FIXED-EXTRACT ASSIGN TO "SPECFIX"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS SPX-FIXED-STATUS.
+004000 
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  SPECIES-MASTER.
+004400 COPY BIRDREC.
+004500 
+004600 FD  CSV-EXPORT.
+004700 01  CSV-EXPORT-LINE             PIC X(132).
+004800 
+004900 FD  FIXED-EXTRACT.
+005000 01  FIXED-EXTRACT-RECORD.
+005100     05  FX-COMMON-NAME          PIC X(30).
+005200     05  FX-SCIENTIFIC-NAME      PIC X(30).
+005300     05  FX-LENGTH-MIN           PIC 9(3)V9.
+005400     05  FX-LENGTH-MAX           PIC 9(3)V9.
+005500     05  FX-WINGSPAN-MIN         PIC 9(3)V9.
+005600     05  FX-WINGSPAN-MAX         PIC 9(3)V9.
+005700     05  FX-WEIGHT-MIN           PIC 9(3)V9.
+005800     05  FX-WEIGHT-MAX           PIC 9(3)V9.
+005900     05  FX-POPULATION           PIC 9(9).
+006000     05  FX-UNIT-OF-MEASURE      PIC X(01).
+006100 
+006200 WORKING-STORAGE SECTION.
+006300 01  SPX-MASTER-STATUS           PIC X(02).
+006400 01  SPX-CSV-STATUS              PIC X(02).
+006500 01  SPX-FIXED-STATUS            PIC X(02).
+006600 01  SPX-END-OF-MASTER-SWITCH    PIC X(01).
+006700     88  SPX-END-OF-MASTER       VALUE "Y".
+006800     88  SPX-NOT-END-OF-MASTER   VALUE "N".
+006900 01  SPX-RECORDS-EXPORTED        PIC 9(07) VALUE ZERO.
+007000 01  SPX-NUMERIC-DISPLAY         PIC ZZ9.9.
+007100 01  SPX-POPULATION-DISPLAY      PIC Z(8)9.
+007200 01  SPX-CSV-POINTER             PIC 9(03).
+007310 01  SPX-CSV-HEADER              PIC X(132).
+007320
+007400 PROCEDURE DIVISION.
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE
+007700     PERFORM 2000-EXPORT-ONE-SPECIES
+007800         UNTIL SPX-END-OF-MASTER
+007900     PERFORM 3000-TERMINATE
+008000     STOP RUN
+008100     .
+008200 
+008300 1000-INITIALIZE.
+008400     SET SPX-NOT-END-OF-MASTER TO TRUE
+008500     OPEN INPUT SPECIES-MASTER
+008600     OPEN OUTPUT CSV-EXPORT
+008700     OPEN OUTPUT FIXED-EXTRACT
+008750     MOVE SPACES TO CSV-EXPORT-LINE
+008800     MOVE "COMMON NAME,SCIENTIFIC NAME,LENGTH MIN,LENGTH MAX,"
+008850         TO SPX-CSV-HEADER
+008900     STRING SPX-CSV-HEADER DELIMITED BY "  "
+009000         "WINGSPAN MIN,WINGSPAN MAX,WEIGHT MIN,WEIGHT MAX,"
+009100             DELIMITED BY SIZE
+009200         "POPULATION,UNIT OF MEASURE" DELIMITED BY SIZE
+009300         INTO CSV-EXPORT-LINE
+009400     END-STRING
+009600     WRITE CSV-EXPORT-LINE
+009700     PERFORM 1100-READ-SPECIES
+009800     .
+009900 
+010000 1100-READ-SPECIES.
+010100     READ SPECIES-MASTER
+010200         AT END
+010300             SET SPX-END-OF-MASTER TO TRUE
+010400     END-READ
+010500     .
+010600 
+010700 2000-EXPORT-ONE-SPECIES.
+010800     PERFORM 2100-WRITE-CSV-LINE
+010900     PERFORM 2200-WRITE-FIXED-LINE
+011000     ADD 1 TO SPX-RECORDS-EXPORTED
+011100     PERFORM 1100-READ-SPECIES
+011200     .
+011300 
+011400 2100-WRITE-CSV-LINE.
+011500     MOVE SPACES TO CSV-EXPORT-LINE
+011600     MOVE 1 TO SPX-CSV-POINTER
+011700     STRING """" DELIMITED BY SIZE
+011800         BIRD-COMMON-NAME DELIMITED BY "  "
+011900         """,""" DELIMITED BY SIZE
+012000         BIRD-SCIENTIFIC-NAME DELIMITED BY "  "
+012100         """," DELIMITED BY SIZE
+012200         INTO CSV-EXPORT-LINE
+012300         WITH POINTER SPX-CSV-POINTER
+012400     END-STRING
+012500     PERFORM 2110-APPEND-CSV-MEASUREMENTS
+012600     WRITE CSV-EXPORT-LINE
+012700     .
+012800 
+012900 2110-APPEND-CSV-MEASUREMENTS.
+013000     MOVE BIRD-LENGTH-MIN TO SPX-NUMERIC-DISPLAY
+013100     PERFORM 2120-APPEND-ONE-NUMBER
+013200     MOVE BIRD-LENGTH-MAX TO SPX-NUMERIC-DISPLAY
+013300     PERFORM 2120-APPEND-ONE-NUMBER
+013400     MOVE BIRD-WINGSPAN-MIN TO SPX-NUMERIC-DISPLAY
+013500     PERFORM 2120-APPEND-ONE-NUMBER
+013600     MOVE BIRD-WINGSPAN-MAX TO SPX-NUMERIC-DISPLAY
+013700     PERFORM 2120-APPEND-ONE-NUMBER
+013800     MOVE BIRD-WEIGHT-MIN TO SPX-NUMERIC-DISPLAY
+013900     PERFORM 2120-APPEND-ONE-NUMBER
+014000     MOVE BIRD-WEIGHT-MAX TO SPX-NUMERIC-DISPLAY
+014100     PERFORM 2120-APPEND-ONE-NUMBER
+014200     MOVE BIRD-UK-BREEDING-POPULATION TO SPX-POPULATION-DISPLAY
+014300     STRING SPX-POPULATION-DISPLAY DELIMITED BY SIZE
+014400         "," DELIMITED BY SIZE
+014500         BIRD-UNIT-OF-MEASURE DELIMITED BY SIZE
+014600         INTO CSV-EXPORT-LINE
+014700         WITH POINTER SPX-CSV-POINTER
+014800     END-STRING
+014900     .
+015000 
+015100 2120-APPEND-ONE-NUMBER.
+015200     STRING SPX-NUMERIC-DISPLAY DELIMITED BY SIZE
+015300         "," DELIMITED BY SIZE
+015400         INTO CSV-EXPORT-LINE
+015500         WITH POINTER SPX-CSV-POINTER
+015600     END-STRING
+015700     .
+015800 
+015900 2200-WRITE-FIXED-LINE.
+016000     MOVE SPACES                      TO FIXED-EXTRACT-RECORD
+016100     MOVE BIRD-COMMON-NAME             TO FX-COMMON-NAME
+016200     MOVE BIRD-SCIENTIFIC-NAME         TO FX-SCIENTIFIC-NAME
+016300     MOVE BIRD-LENGTH-MIN              TO FX-LENGTH-MIN
+016400     MOVE BIRD-LENGTH-MAX              TO FX-LENGTH-MAX
+016500     MOVE BIRD-WINGSPAN-MIN            TO FX-WINGSPAN-MIN
+016600     MOVE BIRD-WINGSPAN-MAX            TO FX-WINGSPAN-MAX
+016700     MOVE BIRD-WEIGHT-MIN              TO FX-WEIGHT-MIN
+016800     MOVE BIRD-WEIGHT-MAX              TO FX-WEIGHT-MAX
+016900     MOVE BIRD-UK-BREEDING-POPULATION  TO FX-POPULATION
+017000     MOVE BIRD-UNIT-OF-MEASURE         TO FX-UNIT-OF-MEASURE
+017100     WRITE FIXED-EXTRACT-RECORD
+017200     .
+017300 
+017400 3000-TERMINATE.
+017500     CLOSE SPECIES-MASTER
+017600     CLOSE CSV-EXPORT
+017700     CLOSE FIXED-EXTRACT
+017800     DISPLAY "SPEXPORT - RECORDS EXPORTED: " SPX-RECORDS-EXPORTED
+017900     .
