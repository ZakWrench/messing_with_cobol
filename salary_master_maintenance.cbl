@@ -0,0 +1,242 @@
+000100*================================================================*
+000200* SALARY-MASTER-MAINTENANCE
+000300* PURPOSE.  Batch add/update/delete maintenance of the employee
+000400*           salary master, so payroll data survives between runs
+000500*           instead of living in decimals.cbl's single working-
+000600*           storage salary field.
+000700* AUTHOR.   D. OKAFOR
+000800* INSTALLATION. DATA PROCESSING - PAYROLL
+000900* DATE-WRITTEN. 08/08/2026
+001000*================================================================*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* 08/08/2026 DNO   ORIGINAL PROGRAM
+001400*================================================================*
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. SALMAINT.
+001700 AUTHOR. D. OKAFOR.
+001800 INSTALLATION. DATA PROCESSING - PAYROLL.
+001900 DATE-WRITTEN. 08/08/2026.
+002000 DATE-COMPILED.
+002100 
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT SALARY-TRANSACTIONS ASSIGN TO "SALTRAN"
+002600         ORGANIZATION IS LINE SEQUENTIAL
+002700         FILE STATUS IS SAM-TRAN-STATUS.
+002800 
+002900     SELECT SALARY-MASTER ASSIGN TO "SALARY"
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS SAL-EMPLOYEE-ID
+003300         FILE STATUS IS SAM-MASTER-STATUS.
+003400 
+003500     SELECT TOTALS-CONTROL-REPORT ASSIGN TO "SALTOTCTL"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS SAM-TOTALS-STATUS.
+003800 
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  SALARY-TRANSACTIONS.
+004200 COPY SALTRAN.
+004300 
+004400 FD  SALARY-MASTER.
+004500 COPY SALARYREC.
+004600 
+004700 FD  TOTALS-CONTROL-REPORT.
+004800 01  TOTALS-CONTROL-LINE        PIC X(80).
+004900 
+005000 WORKING-STORAGE SECTION.
+005100 01  SAM-TRAN-STATUS            PIC X(02).
+005200 01  SAM-MASTER-STATUS          PIC X(02).
+005300 01  SAM-END-OF-FILE-SWITCH     PIC X(01).
+005400     88  SAM-END-OF-FILE        VALUE "Y".
+005500     88  SAM-NOT-END-OF-FILE    VALUE "N".
+005600 01  SAM-RETURN-CODE            PIC 9(02) VALUE ZERO.
+005700 01  SAM-TRANSACTIONS-READ      PIC 9(07) VALUE ZERO.
+005800 01  SAM-TRANSACTIONS-APPLIED   PIC 9(07) VALUE ZERO.
+005900 01  SAM-TRANSACTIONS-REJECTED  PIC 9(07) VALUE ZERO.
+006000 01  SAM-TOTALS-STATUS          PIC X(02).
+006100 01  SAM-SCAN-SWITCH            PIC X(01).
+006200     88  SAM-SCAN-END           VALUE "Y".
+006300     88  SAM-SCAN-NOT-END       VALUE "N".
+006400 01  SAM-BEGINNING-BALANCE      PIC 9(07)V9(02) VALUE ZERO.
+006500 01  SAM-ENDING-BALANCE         PIC 9(07)V9(02) VALUE ZERO.
+006600 01  SAM-TOTAL-CHANGE           PIC S9(07)V9(02) VALUE ZERO.
+006700 01  SAM-BALANCE-DISPLAY        PIC Z(6)9.99.
+006800 01  SAM-CHANGE-DISPLAY         PIC -(6)9.99.
+006900 
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE
+007300     PERFORM 1050-COMPUTE-BEGINNING-BALANCE
+007400     PERFORM 2000-PROCESS-TRANSACTION UNTIL SAM-END-OF-FILE
+007500     PERFORM 3000-TERMINATE
+007600     MOVE SAM-RETURN-CODE TO RETURN-CODE
+007700     GOBACK
+007800     .
+007900 
+008000 1000-INITIALIZE.
+008100     SET SAM-NOT-END-OF-FILE TO TRUE
+008200     OPEN INPUT SALARY-TRANSACTIONS
+008300     OPEN I-O SALARY-MASTER
+008400     IF SAM-MASTER-STATUS = "35"
+008500         CLOSE SALARY-MASTER
+008600         OPEN OUTPUT SALARY-MASTER
+008700         CLOSE SALARY-MASTER
+008800         OPEN I-O SALARY-MASTER
+008900     END-IF
+009000     PERFORM 2100-READ-TRANSACTION
+009100     .
+009200 
+009300 1050-COMPUTE-BEGINNING-BALANCE.
+009400     MOVE ZERO TO SAM-BEGINNING-BALANCE
+009500     SET SAM-SCAN-NOT-END TO TRUE
+009600     PERFORM 1060-READ-NEXT-FOR-BALANCE
+009700     PERFORM 1070-ACCUMULATE-BALANCE
+009800         UNTIL SAM-SCAN-END
+009900     .
+010000 
+010100 1060-READ-NEXT-FOR-BALANCE.
+010200     READ SALARY-MASTER NEXT RECORD
+010300         AT END
+010400             SET SAM-SCAN-END TO TRUE
+010500     END-READ
+010600     .
+010700 
+010800 1070-ACCUMULATE-BALANCE.
+010900     ADD SAL-SALARY TO SAM-BEGINNING-BALANCE
+011000     PERFORM 1060-READ-NEXT-FOR-BALANCE
+011100     .
+011200 
+011300 2000-PROCESS-TRANSACTION.
+011400     ADD 1 TO SAM-TRANSACTIONS-READ
+011500     EVALUATE TRUE
+011600         WHEN SALTRAN-IS-ADD
+011700             PERFORM 2200-ADD-EMPLOYEE
+011800         WHEN SALTRAN-IS-UPDATE
+011900             PERFORM 2300-UPDATE-EMPLOYEE
+012000         WHEN SALTRAN-IS-DELETE
+012100             PERFORM 2400-DELETE-EMPLOYEE
+012200         WHEN OTHER
+012300             ADD 1 TO SAM-TRANSACTIONS-REJECTED
+012400             DISPLAY "SALMAINT - UNKNOWN ACTION CODE: "
+012500                 SALTRAN-ACTION-CODE
+012600     END-EVALUATE
+012700     PERFORM 2100-READ-TRANSACTION
+012800     .
+012900 
+013000 2100-READ-TRANSACTION.
+013100     READ SALARY-TRANSACTIONS
+013200         AT END
+013300             SET SAM-END-OF-FILE TO TRUE
+013400     END-READ
+013500     .
+013600 
+013700 2200-ADD-EMPLOYEE.
+013800     MOVE SALTRAN-EMPLOYEE-ID   TO SAL-EMPLOYEE-ID
+013900     MOVE SALTRAN-EMPLOYEE-NAME TO SAL-EMPLOYEE-NAME
+014000     MOVE SALTRAN-SALARY        TO SAL-SALARY
+014100     MOVE ZERO                  TO SAL-LAST-ADJUSTMENT
+014200     WRITE SAL-RECORD
+014300         INVALID KEY
+014400             ADD 1 TO SAM-TRANSACTIONS-REJECTED
+014500             DISPLAY "SALMAINT - DUPLICATE EMPLOYEE ID: "
+014600                 SALTRAN-EMPLOYEE-ID
+014700         NOT INVALID KEY
+014800             ADD 1 TO SAM-TRANSACTIONS-APPLIED
+014900     END-WRITE
+015000     .
+015100 
+015200 2300-UPDATE-EMPLOYEE.
+015300     MOVE SALTRAN-EMPLOYEE-ID TO SAL-EMPLOYEE-ID
+015400     READ SALARY-MASTER
+015500         INVALID KEY
+015600             ADD 1 TO SAM-TRANSACTIONS-REJECTED
+015700             DISPLAY "SALMAINT - EMPLOYEE NOT ON FILE: "
+015800                 SALTRAN-EMPLOYEE-ID
+015900         NOT INVALID KEY
+016000             COMPUTE SAL-LAST-ADJUSTMENT =
+016100                 SALTRAN-SALARY - SAL-SALARY
+016200             MOVE SALTRAN-EMPLOYEE-NAME TO SAL-EMPLOYEE-NAME
+016300             MOVE SALTRAN-SALARY        TO SAL-SALARY
+016400             REWRITE SAL-RECORD
+016500             ADD 1 TO SAM-TRANSACTIONS-APPLIED
+016600     END-READ
+016700     .
+016800 
+016900 2400-DELETE-EMPLOYEE.
+017000     MOVE SALTRAN-EMPLOYEE-ID TO SAL-EMPLOYEE-ID
+017100     DELETE SALARY-MASTER RECORD
+017200         INVALID KEY
+017300             ADD 1 TO SAM-TRANSACTIONS-REJECTED
+017400             DISPLAY "SALMAINT - EMPLOYEE NOT ON FILE: "
+017500                 SALTRAN-EMPLOYEE-ID
+017600         NOT INVALID KEY
+017700             ADD 1 TO SAM-TRANSACTIONS-APPLIED
+017800     END-DELETE
+017900     .
+018000 
+018100 3000-TERMINATE.
+018200     CLOSE SALARY-TRANSACTIONS
+018300     CLOSE SALARY-MASTER
+018400     OPEN INPUT SALARY-MASTER
+018500     PERFORM 3050-COMPUTE-ENDING-BALANCE
+018600     CLOSE SALARY-MASTER
+018700     PERFORM 3100-WRITE-TOTALS-CONTROL-REPORT
+018800     DISPLAY "SALMAINT - READ: "     SAM-TRANSACTIONS-READ
+018900     DISPLAY "SALMAINT - APPLIED: "  SAM-TRANSACTIONS-APPLIED
+019000     DISPLAY "SALMAINT - REJECTED: " SAM-TRANSACTIONS-REJECTED
+019100     IF SAM-TRANSACTIONS-REJECTED > 0
+019200         MOVE 8 TO SAM-RETURN-CODE
+019300     END-IF
+019400     .
+019500 
+019600 3050-COMPUTE-ENDING-BALANCE.
+019700     MOVE ZERO TO SAM-ENDING-BALANCE
+019800     SET SAM-SCAN-NOT-END TO TRUE
+019900     PERFORM 3060-READ-NEXT-FOR-ENDING-BALANCE
+020000     PERFORM 3070-ACCUMULATE-ENDING-BALANCE
+020100         UNTIL SAM-SCAN-END
+020200     .
+020300 
+020400 3060-READ-NEXT-FOR-ENDING-BALANCE.
+020500     READ SALARY-MASTER NEXT RECORD
+020600         AT END
+020700             SET SAM-SCAN-END TO TRUE
+020800     END-READ
+020900     .
+021000 
+021100 3070-ACCUMULATE-ENDING-BALANCE.
+021200     ADD SAL-SALARY TO SAM-ENDING-BALANCE
+021300     PERFORM 3060-READ-NEXT-FOR-ENDING-BALANCE
+021400     .
+021500 
+021600 3100-WRITE-TOTALS-CONTROL-REPORT.
+021700     COMPUTE SAM-TOTAL-CHANGE =
+021800         SAM-ENDING-BALANCE - SAM-BEGINNING-BALANCE
+021900     OPEN OUTPUT TOTALS-CONTROL-REPORT
+022000     MOVE SAM-BEGINNING-BALANCE TO SAM-BALANCE-DISPLAY
+022100     MOVE SPACES TO TOTALS-CONTROL-LINE
+022200     STRING "BEGINNING BALANCE " DELIMITED BY SIZE
+022300         SAM-BALANCE-DISPLAY DELIMITED BY SIZE
+022400         INTO TOTALS-CONTROL-LINE
+022500     END-STRING
+022600     WRITE TOTALS-CONTROL-LINE
+022700     MOVE SAM-ENDING-BALANCE TO SAM-BALANCE-DISPLAY
+022800     MOVE SPACES TO TOTALS-CONTROL-LINE
+022900     STRING "ENDING BALANCE    " DELIMITED BY SIZE
+023000         SAM-BALANCE-DISPLAY DELIMITED BY SIZE
+023100         INTO TOTALS-CONTROL-LINE
+023200     END-STRING
+023300     WRITE TOTALS-CONTROL-LINE
+023400     MOVE SAM-TOTAL-CHANGE TO SAM-CHANGE-DISPLAY
+023500     MOVE SPACES TO TOTALS-CONTROL-LINE
+023600     STRING "TOTAL OF CHANGES  " DELIMITED BY SIZE
+023700         SAM-CHANGE-DISPLAY DELIMITED BY SIZE
+023800         INTO TOTALS-CONTROL-LINE
+023900     END-STRING
+024000     WRITE TOTALS-CONTROL-LINE
+024100     CLOSE TOTALS-CONTROL-REPORT
+024200     .
