@@ -23,6 +23,8 @@ working-storage section.
 PROCEDURE DIVISION.
     move "European robin" to common-name
     move "Erithacus rubecula" to scientific-name
+    call "NAMESTD" using common-name
+    call "NAMESTD" using scientific-name
     move 12.0 to min of ws-length
     move 14.0 to max of ws-length
     move 20.0 to min of wingspan
@@ -36,12 +38,14 @@ PROCEDURE DIVISION.
     display min of wingspan " - " max of wingspan *> displays "0200 - 0220"
     
     move "Common Blackbird              Turdus merula" to ws-name
+    call "NAMESTD" using common-name
+    call "NAMESTD" using scientific-name
     move 02400250 to ws-length
     move 03400385 to wingspan
     move 08001000 to weight
-    
+
     display common-name *> displays "Common Blackbird              "
-    display scientific-name *> displays "Turdus merula              "
+    display scientific-name *> displays "Turdus Merula               "
     display min of wingspan " - " max of wingspan *> Displays "0340 - 0385"
     
     stop run
