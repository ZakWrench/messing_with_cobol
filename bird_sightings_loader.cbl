@@ -0,0 +1,222 @@
+000100*================================================================*
+000200* BIRD-SIGHTINGS-LOADER
+000300* PURPOSE.  Daily batch load of bird sighting transactions into
+000400*           the species master.  Each sighting's count is rolled
+000500*           up into the species' UK breeding-population figure
+000600*           so the population reflects actual field counts
+000700*           instead of a single hand-typed MOVE.
+000800* AUTHOR.   D. OKAFOR
+000900* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+001000* DATE-WRITTEN. 08/08/2026
+001100*================================================================*
+001200* MODIFICATION HISTORY
+001300* DATE       INIT  DESCRIPTION
+001400* 08/08/2026 DNO   ORIGINAL PROGRAM
+001500* 08/08/2026 DNO   POPULATION HISTORY ENTRIES NOW CARRY THE OLD
+001600*                  POPULATION FIGURE AND A SOURCE TAG ALONGSIDE
+001700*                  THE NEW FIGURE, FOR A FULL AUDIT TRAIL
+001800* 08/08/2026 DNO   THE SPECIES LOOKUP KEY IS NOW RUN THROUGH
+001900*                  NAMESTD BEFORE THE READ, TO MATCH THE WAY
+002000*                  SPMAINT NOW STORES THE NAME
+002100* 08/08/2026 DNO   CHANGED STOP RUN TO GOBACK SO CONTROL RETURNS
+002200*                  PROPERLY WHEN CALLED AS A STEP IN A LARGER JOB
+002250* 08/09/2026 DNO   OPEN INPUT ON THE OPTIONAL CHECKPOINT FILE
+002260*                  RETURNS STATUS "05", NOT "00", WHEN SIGHTCKP
+002270*                  DOES NOT EXIST YET (THE NORMAL STATE ON A
+002280*                  FIRST-EVER RUN) - THE CLOSE WAS GUARDED BY
+002290*                  = "00" ONLY, SO THE FILE WAS LEFT OPEN FOR
+002300*                  INPUT AND EVERY LATER OPEN OUTPUT/WRITE TO IT
+002310*                  FAILED SILENTLY.  THE CLOSE NOW RUNS FOR "00"
+002320*                  OR "05".
+002330*================================================================*
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. SIGHTLOAD.
+002600 AUTHOR. D. OKAFOR.
+002700 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002800 DATE-WRITTEN. 08/08/2026.
+002900 DATE-COMPILED.
+003000 
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT SIGHTINGS-FILE ASSIGN TO "SIGHTING"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS SLD-SIGHTINGS-STATUS.
+003700 
+003800     SELECT SPECIES-MASTER ASSIGN TO "SPECIES"
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS DYNAMIC
+004100         RECORD KEY IS BIRD-SCIENTIFIC-NAME
+004200         FILE STATUS IS SLD-MASTER-STATUS.
+004300 
+004400     SELECT POPULATION-HISTORY ASSIGN TO "POPHIST"
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS SLD-POPHIST-STATUS.
+004700 
+004800     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "SIGHTCKP"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS SLD-CHECKPOINT-STATUS.
+005100 
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  SIGHTINGS-FILE.
+005500 COPY SIGHTREC.
+005600 
+005700 FD  SPECIES-MASTER.
+005800 COPY BIRDREC.
+005900 
+006000 FD  POPULATION-HISTORY.
+006100 COPY POPHIST.
+006200 
+006300 FD  CHECKPOINT-FILE.
+006400 01  CHECKPOINT-RECORD.
+006500     05  CKP-RECORDS-PROCESSED   PIC 9(07).
+006600 
+006700 WORKING-STORAGE SECTION.
+006800 01  SLD-SIGHTINGS-STATUS       PIC X(02).
+006900 01  SLD-MASTER-STATUS         PIC X(02).
+007000 01  SLD-POPHIST-STATUS        PIC X(02).
+007100 01  SLD-END-OF-FILE-SWITCH    PIC X(01).
+007200     88  SLD-END-OF-FILE       VALUE "Y".
+007300     88  SLD-NOT-END-OF-FILE   VALUE "N".
+007400 01  SLD-RETURN-CODE           PIC 9(02) VALUE ZERO.
+007500 01  SLD-SIGHTINGS-READ-COUNT  PIC 9(07) VALUE ZERO.
+007600 01  SLD-SIGHTINGS-APPLIED     PIC 9(07) VALUE ZERO.
+007700 01  SLD-SIGHTINGS-REJECTED    PIC 9(07) VALUE ZERO.
+007800 01  SLD-POP-CANDIDATE         PIC 9(10).
+007900 01  SLD-OLD-POPULATION        PIC 9(09).
+008000 01  SLD-POP-SWITCH            PIC X(01).
+008100     88  SLD-POP-VALID         VALUE "Y".
+008200     88  SLD-POP-INVALID       VALUE "N".
+008300 01  SLD-CHECKPOINT-STATUS     PIC X(02).
+008400 01  SLD-RESTART-COUNT         PIC 9(07) VALUE ZERO.
+008500 
+008600 PROCEDURE DIVISION.
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE
+008900     PERFORM 2000-PROCESS-SIGHTINGS UNTIL SLD-END-OF-FILE
+009000     PERFORM 3000-TERMINATE
+009100     MOVE SLD-RETURN-CODE TO RETURN-CODE
+009200     GOBACK
+009300     .
+009400 
+009500 1000-INITIALIZE.
+009600     SET SLD-NOT-END-OF-FILE TO TRUE
+009700     OPEN INPUT SIGHTINGS-FILE
+009800     OPEN I-O SPECIES-MASTER
+009900     OPEN EXTEND POPULATION-HISTORY
+010000     IF SLD-POPHIST-STATUS = "35"
+010100         OPEN OUTPUT POPULATION-HISTORY
+010200     END-IF
+010300     PERFORM 1100-LOAD-CHECKPOINT
+010400     PERFORM 1150-SKIP-TO-RESTART-POINT
+010500     PERFORM 2100-READ-SIGHTING
+010600     .
+010700 
+010800 1100-LOAD-CHECKPOINT.
+010900     MOVE ZERO TO SLD-RESTART-COUNT
+011000     OPEN INPUT CHECKPOINT-FILE
+011100     IF SLD-CHECKPOINT-STATUS = "00"
+011110     OR SLD-CHECKPOINT-STATUS = "05"
+011200         IF SLD-CHECKPOINT-STATUS = "00"
+011210             READ CHECKPOINT-FILE
+011220                 AT END
+011230                     CONTINUE
+011240             END-READ
+011250             IF SLD-CHECKPOINT-STATUS = "00"
+011260                 MOVE CKP-RECORDS-PROCESSED TO SLD-RESTART-COUNT
+011270             END-IF
+011280         END-IF
+011290         CLOSE CHECKPOINT-FILE
+012000     END-IF
+012100     .
+012200 
+012300 1150-SKIP-TO-RESTART-POINT.
+012400     IF SLD-RESTART-COUNT > 0
+012500         DISPLAY "SIGHTLOAD - RESTARTING AFTER " SLD-RESTART-COUNT
+012600             " SIGHTINGS ALREADY PROCESSED"
+012700         PERFORM 1160-SKIP-ONE-SIGHTING
+012800             SLD-RESTART-COUNT TIMES
+012900     END-IF
+013000     .
+013100 
+013200 1160-SKIP-ONE-SIGHTING.
+013300     PERFORM 2100-READ-SIGHTING
+013400     ADD 1 TO SLD-SIGHTINGS-READ-COUNT
+013500     .
+013600 
+013700 2000-PROCESS-SIGHTINGS.
+013800     ADD 1 TO SLD-SIGHTINGS-READ-COUNT
+013900     MOVE SIGHT-SCIENTIFIC-NAME TO BIRD-SCIENTIFIC-NAME
+014000     CALL "NAMESTD" USING BIRD-SCIENTIFIC-NAME
+014100     READ SPECIES-MASTER
+014200         INVALID KEY
+014300             ADD 1 TO SLD-SIGHTINGS-REJECTED
+014400             DISPLAY "SIGHTLOAD - UNKNOWN SPECIES: "
+014500                 SIGHT-SCIENTIFIC-NAME
+014600         NOT INVALID KEY
+014700             PERFORM 2150-APPLY-SIGHTING-COUNT
+014800     END-READ
+014900     PERFORM 2350-WRITE-CHECKPOINT
+015000     PERFORM 2100-READ-SIGHTING
+015100     .
+015200 
+015300 2150-APPLY-SIGHTING-COUNT.
+015400     MOVE BIRD-UK-BREEDING-POPULATION TO SLD-OLD-POPULATION
+015500     COMPUTE SLD-POP-CANDIDATE =
+015600         BIRD-UK-BREEDING-POPULATION + SIGHT-COUNT
+015700     CALL "POPCHK" USING SLD-POP-CANDIDATE SLD-POP-SWITCH
+015800     IF SLD-POP-INVALID
+015900         ADD 1 TO SLD-SIGHTINGS-REJECTED
+016000         DISPLAY "SIGHTLOAD - POPULATION OVERFLOW: "
+016100             BIRD-SCIENTIFIC-NAME
+016200     ELSE
+016300         MOVE SLD-POP-CANDIDATE TO BIRD-UK-BREEDING-POPULATION
+016400         REWRITE BIRD-RECORD
+016500         ADD 1 TO SLD-SIGHTINGS-APPLIED
+016600         PERFORM 2200-RECORD-POPULATION-HISTORY
+016700     END-IF
+016800     .
+016900 
+017000 2100-READ-SIGHTING.
+017100     READ SIGHTINGS-FILE
+017200         AT END
+017300             SET SLD-END-OF-FILE TO TRUE
+017400     END-READ
+017500     .
+017600 
+017700 2200-RECORD-POPULATION-HISTORY.
+017800     MOVE BIRD-SCIENTIFIC-NAME        TO POPHIST-SCIENTIFIC-NAME
+017900     MOVE SIGHT-DATE                  TO POPHIST-CENSUS-DATE
+018000     MOVE SLD-OLD-POPULATION          TO POPHIST-OLD-POPULATION
+018100     MOVE BIRD-UK-BREEDING-POPULATION TO POPHIST-POPULATION
+018200     MOVE "SIGHTLOAD" TO POPHIST-SOURCE
+018300     WRITE POPHIST-RECORD
+018400     .
+018500 
+018600 2350-WRITE-CHECKPOINT.
+018700     MOVE SLD-SIGHTINGS-READ-COUNT TO CKP-RECORDS-PROCESSED
+018800     OPEN OUTPUT CHECKPOINT-FILE
+018900     WRITE CHECKPOINT-RECORD
+019000     CLOSE CHECKPOINT-FILE
+019100     .
+019200 
+019300 3000-TERMINATE.
+019400     CLOSE SIGHTINGS-FILE
+019500     CLOSE SPECIES-MASTER
+019600     CLOSE POPULATION-HISTORY
+019700     PERFORM 3100-CLEAR-CHECKPOINT
+019800     DISPLAY "SIGHTLOAD - READ: "    SLD-SIGHTINGS-READ-COUNT
+019900     DISPLAY "SIGHTLOAD - APPLIED: " SLD-SIGHTINGS-APPLIED
+020000     DISPLAY "SIGHTLOAD - REJECTED: " SLD-SIGHTINGS-REJECTED
+020100     IF SLD-SIGHTINGS-REJECTED > 0
+020200         MOVE 8 TO SLD-RETURN-CODE
+020300     END-IF
+020400     .
+020500 
+020600 3100-CLEAR-CHECKPOINT.
+020700     MOVE ZERO TO CKP-RECORDS-PROCESSED
+020800     OPEN OUTPUT CHECKPOINT-FILE
+020900     WRITE CHECKPOINT-RECORD
+021000     CLOSE CHECKPOINT-FILE
+021100     .
