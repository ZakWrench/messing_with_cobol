@@ -0,0 +1,84 @@
+000100*================================================================*
+000200* SIGNED-NUMERIC-RECONCILIATION
+000300* PURPOSE.  Reads adjustment transactions and confirms the same
+000400*           amount and sign survive both symbols.cbl's
+000500*           PIC S9(3) trailing-sign style and signed_unsigned.cbl's
+000600*           PIC S9(5) trailing-sign style, since a mismatch has
+000700*           turned up before after a format conversion.
+000800* AUTHOR.   D. OKAFOR
+000900* INSTALLATION. DATA PROCESSING - GENERAL ACCOUNTING
+001000* DATE-WRITTEN. 08/08/2026
+001100*================================================================*
+001200* MODIFICATION HISTORY
+001300* DATE       INIT  DESCRIPTION
+001400* 08/08/2026 DNO   ORIGINAL PROGRAM
+001500*================================================================*
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. SIGNRECN.
+001800 AUTHOR. D. OKAFOR.
+001900 INSTALLATION. DATA PROCESSING - GENERAL ACCOUNTING.
+002000 DATE-WRITTEN. 08/08/2026.
+002100 DATE-COMPILED.
+002200 
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ADJUSTMENT-TRANSACTIONS ASSIGN TO "ADJTRAN"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS SRC-TRAN-STATUS.
+002900 
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  ADJUSTMENT-TRANSACTIONS.
+003300 01  ADJTRAN-RECORD.
+003400     05  ADJTRAN-AMOUNT          PIC S9(5).
+003500 
+003600 WORKING-STORAGE SECTION.
+003700 01  SRC-TRAN-STATUS             PIC X(02).
+003800 01  SRC-END-OF-FILE-SWITCH      PIC X(01).
+003900     88  SRC-END-OF-FILE         VALUE "Y".
+004000     88  SRC-NOT-END-OF-FILE     VALUE "N".
+004100 01  SRC-RETURN-CODE             PIC 9(02) VALUE ZERO.
+004200*----------------------------------------------------------------*
+004300* THE TWO SIGN-HANDLING STYLES UNDER TEST
+004400*----------------------------------------------------------------*
+004500 01  SRC-SYMBOLS-STYLE           PIC S9(3).
+004600 01  SRC-SIGNED-UNSIGNED-STYLE   PIC S9(5).
+004700 01  SRC-MISMATCH-COUNT          PIC 9(07) VALUE ZERO.
+004800 01  SRC-TRANSACTIONS-READ       PIC 9(07) VALUE ZERO.
+004900 
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     SET SRC-NOT-END-OF-FILE TO TRUE
+005300     OPEN INPUT ADJUSTMENT-TRANSACTIONS
+005400     PERFORM 2100-READ-TRANSACTION
+005500     PERFORM 2000-RECONCILE-TRANSACTION UNTIL SRC-END-OF-FILE
+005600     CLOSE ADJUSTMENT-TRANSACTIONS
+005700     DISPLAY "SIGNRECN - READ: "     SRC-TRANSACTIONS-READ
+005800     DISPLAY "SIGNRECN - MISMATCH: " SRC-MISMATCH-COUNT
+005900     IF SRC-MISMATCH-COUNT > 0
+006000         MOVE 8 TO SRC-RETURN-CODE
+006100     END-IF
+006200     MOVE SRC-RETURN-CODE TO RETURN-CODE
+006300     STOP RUN
+006400     .
+006500 
+006600 2000-RECONCILE-TRANSACTION.
+006700     ADD 1 TO SRC-TRANSACTIONS-READ
+006800     MOVE ADJTRAN-AMOUNT TO SRC-SYMBOLS-STYLE
+006900     MOVE ADJTRAN-AMOUNT TO SRC-SIGNED-UNSIGNED-STYLE
+007000     IF SRC-SYMBOLS-STYLE NOT = SRC-SIGNED-UNSIGNED-STYLE
+007100         ADD 1 TO SRC-MISMATCH-COUNT
+007200         DISPLAY "SIGNRECN - MISMATCH ON AMOUNT: " ADJTRAN-AMOUNT
+007300             " SYMBOLS-STYLE=" SRC-SYMBOLS-STYLE
+007400             " SIGNED-UNSIGNED-STYLE=" SRC-SIGNED-UNSIGNED-STYLE
+007500     END-IF
+007600     PERFORM 2100-READ-TRANSACTION
+007700     .
+007800 
+007900 2100-READ-TRANSACTION.
+008000     READ ADJUSTMENT-TRANSACTIONS
+008100         AT END
+008200             SET SRC-END-OF-FILE TO TRUE
+008300     END-READ
+008400     .
