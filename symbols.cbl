@@ -7,30 +7,110 @@ working-storage section.
 01 formatted-salary pic $(3),$(3).9(2).
 
 01 current-date pic X(8).
+*> date-validation working storage - current-date holds MMDDYYYY
+01 current-date-breakdown redefines current-date.
+    05 cd-month pic 9(2).
+    05 cd-day pic 9(2).
+    05 cd-year pic 9(4).
 01 formatted-date pic 9(2)/9(2)/9(4).
 
 01 signed-numeric pic S9(3).
 01 formatted-signed pic +9(3).
 
+*> signed currency - trailing CR shows only when the amount is negative,
+*> the way a payroll adjustment line should read
+01 salary-adjustment pic S9(5)V9(2).
+01 formatted-salary-adjustment pic $(3),$(3).9(2)CR.
+
+01 date-valid-switch pic X(1).
+    88 date-is-valid value "Y".
+    88 date-is-invalid value "N".
+01 days-in-month pic 9(2).
+01 leap-year-remainder-4 pic 9(4).
+01 leap-year-remainder-100 pic 9(4).
+01 leap-year-remainder-400 pic 9(4).
+01 leap-year-dummy-quotient pic 9(4).
+
 PROCEDURE DIVISION.
     move 1234.56 to salary
     display salary *> displays 01234.56
-    
+
     move salary to formatted-salary
     display formatted-salary *> displays $1,234.56
-    
-    
+
+
     move 01012024 to current-date
     display current-date *> displays 01012024
-    
-    move current-date to formatted-date
-    display formatted-date *> displays 01/01/2024
-    
-    
+
+    perform 9000-validate-current-date
+    if date-is-valid
+        move current-date to formatted-date
+        display formatted-date *> displays 01/01/2024
+    else
+        display "invalid current-date rejected: " current-date
+    end-if
+
+    *> a corrupt date must not flow through to formatted-date
+    move 13322024 to current-date
+    perform 9000-validate-current-date
+    if date-is-valid
+        move current-date to formatted-date
+        display formatted-date
+    else
+        display "invalid current-date rejected: " current-date
+    end-if
+
+
     move -727 to signed-numeric
     display signed-numeric *> displays 727-
-    
+
     move signed-numeric to formatted-signed
     display formatted-signed *> -727
+
+    move -150.00 to salary-adjustment
+    move salary-adjustment to formatted-salary-adjustment
+    display formatted-salary-adjustment *> displays $150.00CR
+
+    move 150.00 to salary-adjustment
+    move salary-adjustment to formatted-salary-adjustment
+    display formatted-salary-adjustment *> displays $150.00, no CR
     stop run
     .
+
+9000-validate-current-date.
+    set date-is-valid to true
+
+    if cd-month < 1 or cd-month > 12
+        set date-is-invalid to true
+    else
+        evaluate cd-month
+            when 1 when 3 when 5 when 7 when 8 when 10 when 12
+                move 31 to days-in-month
+            when 4 when 6 when 9 when 11
+                move 30 to days-in-month
+            when 2
+                perform 9100-set-february-days
+        end-evaluate
+
+        if cd-day < 1 or cd-day > days-in-month
+            set date-is-invalid to true
+        end-if
+    end-if
+    .
+
+9100-set-february-days.
+    divide cd-year by 4 giving leap-year-dummy-quotient
+        remainder leap-year-remainder-4
+    divide cd-year by 100 giving leap-year-dummy-quotient
+        remainder leap-year-remainder-100
+    divide cd-year by 400 giving leap-year-dummy-quotient
+        remainder leap-year-remainder-400
+
+    if leap-year-remainder-4 = 0
+        and (leap-year-remainder-100 not = 0
+             or leap-year-remainder-400 = 0)
+        move 29 to days-in-month
+    else
+        move 28 to days-in-month
+    end-if
+    .
