@@ -0,0 +1,152 @@
+000100*================================================================*
+000200* SPECIES-MEASUREMENT-REPORT
+000300* PURPOSE.  Lists every species on the species master sorted by
+000400*           maximum wingspan, largest first, so field staff can
+000500*           see at a glance which UK species span the widest.
+000600* AUTHOR.   D. OKAFOR
+000700* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+000800* DATE-WRITTEN. 08/08/2026
+000900*================================================================*
+001000* MODIFICATION HISTORY
+001100* DATE       INIT  DESCRIPTION
+001200* 08/08/2026 DNO   ORIGINAL PROGRAM
+001300* 08/08/2026 DNO   REPORT LINE NOW SHOWS WHETHER THE SPECIES
+001400*                  MEASUREMENTS ARE METRIC OR IMPERIAL
+001450* 08/09/2026 DNO   PERFORM ... UNTIL SORTED-SPECIES-RECORD =
+001460*                  SPACES AND ZEROES NEVER BECAME TRUE (THE AT
+001470*                  END PARAGRAPH ONLY EVER MOVES SPACES), SO THE
+001480*                  PRINT LOOP NEVER TERMINATED.  REPLACED WITH A
+001490*                  DEDICATED EOF SWITCH SET BY THE AT END CLAUSE.
+001500*================================================================*
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. SPECMEAS.
+001800 AUTHOR. D. OKAFOR.
+001900 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002000 DATE-WRITTEN. 08/08/2026.
+002100 DATE-COMPILED.
+002200 
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT SPECIES-MASTER ASSIGN TO "SPECIES"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS SEQUENTIAL
+002900         RECORD KEY IS BIRD-SCIENTIFIC-NAME
+003000         FILE STATUS IS SMR-MASTER-STATUS.
+003100 
+003200     SELECT SORTED-SPECIES ASSIGN TO "SMRSORT".
+003300 
+003400     SELECT MEASUREMENT-REPORT ASSIGN TO "SPECMEAS"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS SMR-REPORT-STATUS.
+003700 
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  SPECIES-MASTER.
+004100 COPY BIRDREC.
+004200 
+004300 SD  SORTED-SPECIES.
+004400 01  SORTED-SPECIES-RECORD.
+004500     05  SS-COMMON-NAME           PIC X(30).
+004600     05  SS-SCIENTIFIC-NAME       PIC X(30).
+004700     05  SS-LENGTH-MIN            PIC 9(3)V9.
+004800     05  SS-LENGTH-MAX            PIC 9(3)V9.
+004900     05  SS-WINGSPAN-MIN          PIC 9(3)V9.
+005000     05  SS-WINGSPAN-MAX          PIC 9(3)V9.
+005100     05  SS-WEIGHT-MIN            PIC 9(3)V9.
+005200     05  SS-WEIGHT-MAX            PIC 9(3)V9.
+005300     05  SS-POPULATION            PIC 9(9).
+005400     05  SS-UNIT-OF-MEASURE       PIC X(01).
+005500 
+005600 FD  MEASUREMENT-REPORT.
+005700 01  MEASUREMENT-REPORT-LINE      PIC X(80).
+005800 
+005900 WORKING-STORAGE SECTION.
+006000 01  SMR-MASTER-STATUS            PIC X(02).
+006100 01  SMR-REPORT-STATUS            PIC X(02).
+006200 01  SMR-END-OF-MASTER-SWITCH     PIC X(01).
+006300     88  SMR-END-OF-MASTER        VALUE "Y".
+006400     88  SMR-NOT-END-OF-MASTER    VALUE "N".
+006450 01  SMR-SORT-EOF-SWITCH          PIC X(01).
+006460     88  SMR-SORT-EOF             VALUE "Y".
+006470     88  SMR-SORT-NOT-EOF         VALUE "N".
+006500 01  SMR-WINGSPAN-DISPLAY         PIC ZZ9.9.
+006600 01  SMR-UNIT-TEXT                PIC X(8).
+006700 
+006800 PROCEDURE DIVISION.
+006900 0000-MAINLINE.
+007000     SORT SORTED-SPECIES
+007100         ON DESCENDING KEY SS-WINGSPAN-MAX
+007200         INPUT PROCEDURE IS 1000-SUPPLY-SPECIES
+007300         OUTPUT PROCEDURE IS 2000-PRINT-REPORT
+007400     STOP RUN
+007500     .
+007600 
+007700 1000-SUPPLY-SPECIES.
+007800     SET SMR-NOT-END-OF-MASTER TO TRUE
+007900     OPEN INPUT SPECIES-MASTER
+008000     PERFORM 1100-READ-SPECIES
+008100     PERFORM 1200-RELEASE-ONE-SPECIES
+008200         UNTIL SMR-END-OF-MASTER
+008300     CLOSE SPECIES-MASTER
+008400     .
+008500 
+008600 1100-READ-SPECIES.
+008700     READ SPECIES-MASTER
+008800         AT END
+008900             SET SMR-END-OF-MASTER TO TRUE
+009000     END-READ
+009100     .
+009200 
+009300 1200-RELEASE-ONE-SPECIES.
+009400     MOVE BIRD-COMMON-NAME             TO SS-COMMON-NAME
+009500     MOVE BIRD-SCIENTIFIC-NAME         TO SS-SCIENTIFIC-NAME
+009600     MOVE BIRD-LENGTH-MIN              TO SS-LENGTH-MIN
+009700     MOVE BIRD-LENGTH-MAX              TO SS-LENGTH-MAX
+009800     MOVE BIRD-WINGSPAN-MIN            TO SS-WINGSPAN-MIN
+009900     MOVE BIRD-WINGSPAN-MAX            TO SS-WINGSPAN-MAX
+010000     MOVE BIRD-WEIGHT-MIN              TO SS-WEIGHT-MIN
+010100     MOVE BIRD-WEIGHT-MAX              TO SS-WEIGHT-MAX
+010200     MOVE BIRD-UK-BREEDING-POPULATION  TO SS-POPULATION
+010300     MOVE BIRD-UNIT-OF-MEASURE         TO SS-UNIT-OF-MEASURE
+010400     RELEASE SORTED-SPECIES-RECORD
+010500     PERFORM 1100-READ-SPECIES
+010600     .
+010700 
+010800 2000-PRINT-REPORT.
+010900     OPEN OUTPUT MEASUREMENT-REPORT
+010950     SET SMR-SORT-NOT-EOF TO TRUE
+011000     PERFORM 2100-RETURN-SORTED-SPECIES
+011100     PERFORM 2200-PRINT-ONE-SPECIES
+011200         UNTIL SMR-SORT-EOF
+011300     CLOSE MEASUREMENT-REPORT
+011400     .
+011500
+011600 2100-RETURN-SORTED-SPECIES.
+011700     RETURN SORTED-SPECIES
+011800         AT END
+011850             SET SMR-SORT-EOF TO TRUE
+011900             MOVE SPACES TO SORTED-SPECIES-RECORD
+012000     END-RETURN
+012100     .
+012200 
+012300 2200-PRINT-ONE-SPECIES.
+012400     MOVE SS-WINGSPAN-MAX TO SMR-WINGSPAN-DISPLAY
+012500     IF SS-UNIT-OF-MEASURE = "I"
+012600         MOVE "IN/OZ" TO SMR-UNIT-TEXT
+012700     ELSE
+012800         MOVE "CM/G" TO SMR-UNIT-TEXT
+012900     END-IF
+013000     MOVE SPACES TO MEASUREMENT-REPORT-LINE
+013100     STRING SS-COMMON-NAME DELIMITED BY SIZE
+013200         " (" DELIMITED BY SIZE
+013300         SS-SCIENTIFIC-NAME DELIMITED BY SIZE
+013400         ") WINGSPAN MAX " DELIMITED BY SIZE
+013500         SMR-WINGSPAN-DISPLAY DELIMITED BY SIZE
+013600         " " DELIMITED BY SIZE
+013700         SMR-UNIT-TEXT DELIMITED BY SIZE
+013800         INTO MEASUREMENT-REPORT-LINE
+013900     END-STRING
+014000     WRITE MEASUREMENT-REPORT-LINE
+014100     PERFORM 2100-RETURN-SORTED-SPECIES
+014200     .
