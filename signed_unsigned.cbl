@@ -7,15 +7,66 @@ working-storage section.
 01 my-signed pic S9(5). *> signed but minus symbol shows at the end
 01 my-signed-leading pic S9(5) leading. *> minus shows at the beginning
 
+*> ---------------------------------------------------------------
+*> sign-format call arguments - drives SIGNFMT for any placement
+*> ---------------------------------------------------------------
+01 sign-mode pic X(9).
+01 sign-formatted pic X(11).
+
+*> ---------------------------------------------------------------
+*> negative-amount adjustment reason capture
+*> ---------------------------------------------------------------
+01 adjustment-reason pic X(10).
+    88 reason-is-valid value "REFUND    " "CORRECTION" "REVERSAL  ".
+01 adjustment-switch pic X(01).
+    88 adjustment-ok value "Y".
+    88 adjustment-bad value "N".
+
 PROCEDURE DIVISION.
     move -5 to my-unsigned
     display my-unsigned *> displays 00005
-    
+
     move -5 to my-signed
     display my-signed *> displays 00005-
-    
+
     move -5 to my-signed-leading
     display my-signed-leading *> display -00005
-    
+
+    *> one reusable routine renders the same amount all three ways
+    move "TRAILING" to sign-mode
+    call "SIGNFMT" using sign-mode my-signed sign-formatted
+    display "trailing: " sign-formatted
+
+    move "LEADING" to sign-mode
+    call "SIGNFMT" using sign-mode my-signed sign-formatted
+    display "leading:  " sign-formatted
+
+    move "SEPARATE" to sign-mode
+    call "SIGNFMT" using sign-mode my-signed sign-formatted
+    display "separate: " sign-formatted
+
+    *> a negative amount must carry an adjustment reason before it
+    *> is allowed to flow through the sign-handling logic
+    move "REFUND" to adjustment-reason
+    perform 9000-validate-negative-amount
+    if adjustment-ok
+        display my-signed " reason " adjustment-reason
+    end-if
+
+    move spaces to adjustment-reason
+    perform 9000-validate-negative-amount
+    if adjustment-bad
+        display "rejected - negative amount with no adjustment reason"
+    end-if
+
     stop run
     .
+
+9000-validate-negative-amount.
+    set adjustment-ok to true
+    if my-signed < 0
+        if not reason-is-valid
+            set adjustment-bad to true
+        end-if
+    end-if
+    .
