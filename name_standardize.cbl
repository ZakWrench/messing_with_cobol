@@ -0,0 +1,75 @@
+000100*================================================================*
+000200* NAME-STANDARDIZE
+000300* PURPOSE.  Standardizes a 30-character name field in place -
+000400*           collapses runs of embedded spaces down to one,
+000500*           trims leading and trailing spaces, and title-cases
+000600*           the result (first letter of each word upper case,
+000700*           the rest lower case).  Called before a common name
+000800*           or scientific name is stored so the same species
+000900*           cannot be filed twice under two different-looking
+001000*           spellings of the same name.
+001100* AUTHOR.   D. OKAFOR
+001200* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+001300* DATE-WRITTEN. 08/08/2026
+001400*================================================================*
+001500* MODIFICATION HISTORY
+001600* DATE       INIT  DESCRIPTION
+001700* 08/08/2026 DNO   ORIGINAL PROGRAM
+001800*================================================================*
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. NAMESTD.
+002100 AUTHOR. D. OKAFOR.
+002200 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002300 DATE-WRITTEN. 08/08/2026.
+002400 DATE-COMPILED.
+002500 
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  NSD-WORK-NAME                PIC X(30).
+002900 01  NSD-RESULT-NAME               PIC X(30).
+003000 01  NSD-CURRENT-CHAR              PIC X(01).
+003100 01  NSD-SOURCE-INDEX              PIC 9(02) COMP.
+003200 01  NSD-RESULT-INDEX              PIC 9(02) COMP.
+003300 01  NSD-PREVIOUS-SPACE-SWITCH     PIC X(01).
+003400     88  NSD-PREVIOUS-WAS-SPACE    VALUE "Y".
+003500     88  NSD-PREVIOUS-NOT-SPACE    VALUE "N".
+003600 
+003700 LINKAGE SECTION.
+003800 01  NSD-NAME                     PIC X(30).
+003900 
+004000 PROCEDURE DIVISION USING NSD-NAME.
+004100 0000-MAINLINE.
+004200     MOVE NSD-NAME TO NSD-WORK-NAME
+004300     INSPECT NSD-WORK-NAME CONVERTING
+004400         "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+004500         "abcdefghijklmnopqrstuvwxyz"
+004600     MOVE SPACES TO NSD-RESULT-NAME
+004700     MOVE ZERO TO NSD-RESULT-INDEX
+004800     SET NSD-PREVIOUS-WAS-SPACE TO TRUE
+004900     PERFORM 1000-COPY-ONE-CHARACTER
+005000         VARYING NSD-SOURCE-INDEX FROM 1 BY 1
+005100         UNTIL NSD-SOURCE-INDEX > 30
+005200     MOVE NSD-RESULT-NAME TO NSD-NAME
+005300     GOBACK
+005400     .
+005500 
+005600 1000-COPY-ONE-CHARACTER.
+005700     MOVE NSD-WORK-NAME(NSD-SOURCE-INDEX:1) TO NSD-CURRENT-CHAR
+005800     IF NSD-CURRENT-CHAR = SPACE
+005900         SET NSD-PREVIOUS-WAS-SPACE TO TRUE
+006000     ELSE
+006100         IF NSD-PREVIOUS-WAS-SPACE AND NSD-RESULT-INDEX > 0
+006200             ADD 1 TO NSD-RESULT-INDEX
+006300             MOVE SPACE TO NSD-RESULT-NAME(NSD-RESULT-INDEX:1)
+006400         END-IF
+006500         ADD 1 TO NSD-RESULT-INDEX
+006600         IF NSD-PREVIOUS-WAS-SPACE
+006700             INSPECT NSD-CURRENT-CHAR CONVERTING
+006800                 "abcdefghijklmnopqrstuvwxyz" TO
+006900                 "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+007000         END-IF
+007100         MOVE NSD-CURRENT-CHAR
+007200             TO NSD-RESULT-NAME(NSD-RESULT-INDEX:1)
+007300         SET NSD-PREVIOUS-NOT-SPACE TO TRUE
+007400     END-IF
+007500     .
