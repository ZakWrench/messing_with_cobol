@@ -0,0 +1,50 @@
+000100*================================================================*
+000200* POPULATION-OVERFLOW-CHECK
+000300* PURPOSE.  Validates a candidate breeding-population figure
+000400*           against BOTH the PIC 9(9) ceiling used by the
+000500*           species master (level_numbers.cbl's layout) and the
+000600*           BINARY-LONG ceiling used by the Micro Focus bird
+000700*           layout, so a figure too large for either
+000800*           representation is rejected before it is stored.
+000900* AUTHOR.   D. OKAFOR
+001000* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+001100* DATE-WRITTEN. 08/08/2026
+001200*================================================================*
+001300* MODIFICATION HISTORY
+001400* DATE       INIT  DESCRIPTION
+001500* 08/08/2026 DNO   ORIGINAL PROGRAM
+001600*================================================================*
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. POPCHK.
+001900 AUTHOR. D. OKAFOR.
+002000 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002100 DATE-WRITTEN. 08/08/2026.
+002200 DATE-COMPILED.
+002300 
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600*----------------------------------------------------------------*
+002700* THE SMALLER OF THE TWO CEILINGS GOVERNS, BUT BOTH ARE TESTED
+002800* EXPLICITLY SO A FUTURE WIDENING OF EITHER FIELD IS CAUGHT.
+002900*----------------------------------------------------------------*
+003000 01  PCK-PIC9-CEILING            PIC 9(10) VALUE 999999999.
+003100 01  PCK-BINARY-LONG-CEILING     PIC 9(10) VALUE 2147483647.
+003200 
+003300 LINKAGE SECTION.
+003400 01  PCK-CANDIDATE-POPULATION    PIC 9(10).
+003500 01  PCK-RESULT-SWITCH           PIC X(01).
+003600     88  PCK-RESULT-VALID        VALUE "Y".
+003700     88  PCK-RESULT-INVALID      VALUE "N".
+003800 
+003900 PROCEDURE DIVISION USING PCK-CANDIDATE-POPULATION
+004000                          PCK-RESULT-SWITCH.
+004100 0000-MAINLINE.
+004200     SET PCK-RESULT-VALID TO TRUE
+004300     IF PCK-CANDIDATE-POPULATION > PCK-PIC9-CEILING
+004400         SET PCK-RESULT-INVALID TO TRUE
+004500     END-IF
+004600     IF PCK-CANDIDATE-POPULATION > PCK-BINARY-LONG-CEILING
+004700         SET PCK-RESULT-INVALID TO TRUE
+004800     END-IF
+004900     GOBACK
+005000     .
