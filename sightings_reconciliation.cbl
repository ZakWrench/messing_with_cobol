@@ -0,0 +1,380 @@
+000100*================================================================*
+000200* SIGHTINGS-RECONCILIATION
+000300* PURPOSE.  Confirms that the sightings logged for each species
+000400*           actually account for the population movement the
+000500*           species master recorded against that species, so a
+000600*           bad sightings load or a bad population overwrite is
+000700*           caught here instead of showing up, unexplained, on
+000800*           the population trend report.  Sums SIGHTING counts
+000900*           per species, sums the POPHIST movement POPTREND
+001000*           already reads - restricted to the entries SIGHTLOAD
+001100*           itself wrote - per species, and reports any species
+001200*           where the two totals do not agree.
+001300* AUTHOR.   D. OKAFOR
+001400* INSTALLATION. DATA PROCESSING - FIELD RECORDS
+001500* DATE-WRITTEN. 08/08/2026
+001600*================================================================*
+001700* MODIFICATION HISTORY
+001800* DATE       INIT  DESCRIPTION
+001900* 08/08/2026 DNO   ORIGINAL PROGRAM
+001950* 08/09/2026 DNO   3200-WRITE-MISMATCH-LINE STRINGED THE RAW
+001960*                  SIGNED PTR-TOTAL-MOVEMENT DISPLAY ITEM
+001970*                  DIRECTLY, WHICH PRINTS THE COMBINED SIGN
+001980*                  OVERPUNCH AS GARBAGE INSTEAD OF A MINUS SIGN
+001990*                  FOR ANY NEGATIVE MOVEMENT.  NOW MOVED THROUGH
+001991*                  A NEW SGR-MOVEMENT-DISPLAY PIC -(9)9 EDITED
+001992*                  FIELD FIRST, THE SAME WAY SGR-COUNT-DISPLAY
+001993*                  ALREADY HANDLES STR-TOTAL-COUNT ON THE SAME
+001994*                  LINE
+002000*================================================================*
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. SGTRECN.
+002300 AUTHOR. D. OKAFOR.
+002400 INSTALLATION. DATA PROCESSING - FIELD RECORDS.
+002500 DATE-WRITTEN. 08/08/2026.
+002600 DATE-COMPILED.
+002700 
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT SIGHTINGS-FILE ASSIGN TO "SIGHTING"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS SGR-SIGHTINGS-STATUS.
+003400 
+003500     SELECT POPULATION-HISTORY ASSIGN TO "POPHIST"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS SGR-POPHIST-STATUS.
+003800 
+003900     SELECT SIGHT-SORT ASSIGN TO "SGTSORT1".
+004000 
+004100     SELECT POP-SORT ASSIGN TO "SGTSORT2".
+004200 
+004300     SELECT SIGHTING-TOTALS ASSIGN TO "SGTTOT1"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS SGR-SIGHT-TOTALS-STATUS.
+004600 
+004700     SELECT POPULATION-TOTALS ASSIGN TO "SGTTOT2"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS SGR-POP-TOTALS-STATUS.
+005000 
+005100     SELECT RECONCILIATION-REPORT ASSIGN TO "SGTRECON"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS SGR-REPORT-STATUS.
+005400 
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  SIGHTINGS-FILE.
+005800 COPY SIGHTREC.
+005900 
+006000 FD  POPULATION-HISTORY.
+006100 COPY POPHIST.
+006200 
+006300 SD  SIGHT-SORT.
+006400 01  SIGHT-SORT-RECORD.
+006500     05  GSR-SIGHT-DATE            PIC 9(8).
+006600     05  GSR-OBSERVER              PIC X(20).
+006700     05  GSR-SCIENTIFIC-NAME       PIC X(30).
+006800     05  GSR-COUNT                 PIC 9(5).
+006900     05  GSR-LOCATION              PIC X(30).
+007000 
+007100 SD  POP-SORT.
+007200 01  POP-SORT-RECORD.
+007300     05  GPR-SCIENTIFIC-NAME       PIC X(30).
+007400     05  GPR-MOVEMENT              PIC S9(9).
+007500 
+007600 FD  SIGHTING-TOTALS.
+007700 01  SIGHT-TOTAL-RECORD.
+007800     05  STR-SCIENTIFIC-NAME       PIC X(30).
+007900     05  STR-TOTAL-COUNT           PIC 9(9).
+008000 
+008100 FD  POPULATION-TOTALS.
+008200 01  POP-TOTAL-RECORD.
+008300     05  PTR-SCIENTIFIC-NAME       PIC X(30).
+008400     05  PTR-TOTAL-MOVEMENT        PIC S9(9).
+008500 
+008600 FD  RECONCILIATION-REPORT.
+008700 01  RECONCILIATION-LINE           PIC X(80).
+008800 
+008900 WORKING-STORAGE SECTION.
+009000 01  SGR-SIGHTINGS-STATUS          PIC X(02).
+009100 01  SGR-POPHIST-STATUS            PIC X(02).
+009200 01  SGR-SIGHT-TOTALS-STATUS       PIC X(02).
+009300 01  SGR-POP-TOTALS-STATUS         PIC X(02).
+009400 01  SGR-REPORT-STATUS             PIC X(02).
+009500 
+009600 01  SGR-POPHIST-EOF-SWITCH        PIC X(01).
+009700     88  SGR-POPHIST-EOF           VALUE "Y".
+009800     88  SGR-POPHIST-NOT-EOF       VALUE "N".
+009900 
+010000 01  SGR-SORT-EOF-SWITCH           PIC X(01).
+010100     88  SGR-SORT-EOF              VALUE "Y".
+010200     88  SGR-SORT-NOT-EOF          VALUE "N".
+010300 
+010400 01  SGR-GROUP-SWITCH              PIC X(01).
+010500     88  SGR-FIRST-GROUP           VALUE "Y".
+010600     88  SGR-NOT-FIRST-GROUP       VALUE "N".
+010700 
+010800 01  SGR-PRIOR-SCIENTIFIC-NAME     PIC X(30).
+010900 01  SGR-SIGHT-GROUP-TOTAL         PIC 9(9).
+011000 01  SGR-POP-GROUP-TOTAL           PIC S9(9).
+011100 
+011200 01  SGR-SIGHT-TOTALS-EOF-SWITCH   PIC X(01).
+011300     88  SGR-SIGHT-TOTALS-EOF      VALUE "Y".
+011400     88  SGR-SIGHT-TOTALS-NOT-EOF  VALUE "N".
+011500 
+011600 01  SGR-POP-TOTALS-EOF-SWITCH     PIC X(01).
+011700     88  SGR-POP-TOTALS-EOF        VALUE "Y".
+011800     88  SGR-POP-TOTALS-NOT-EOF    VALUE "N".
+011900 
+012000 01  SGR-COMPARE-NAME              PIC X(30).
+012100 01  SGR-SPECIES-READ              PIC 9(07) VALUE ZERO.
+012200 01  SGR-MISMATCH-COUNT            PIC 9(07) VALUE ZERO.
+012300 01  SGR-RETURN-CODE               PIC 9(02) VALUE ZERO.
+012400 01  SGR-COUNT-DISPLAY             PIC -(9)9.
+012450 01  SGR-MOVEMENT-DISPLAY          PIC -(9)9.
+012500
+012600 PROCEDURE DIVISION.
+012700 0000-MAINLINE.
+012800     PERFORM 1000-SUMMARIZE-SIGHTINGS
+012900     PERFORM 2000-SUMMARIZE-POPULATION-MOVEMENT
+013000     PERFORM 3000-COMPARE-TOTALS
+013100     DISPLAY "SGTRECN - SPECIES COMPARED: " SGR-SPECIES-READ
+013200     DISPLAY "SGTRECN - MISMATCHES: "       SGR-MISMATCH-COUNT
+013300     IF SGR-MISMATCH-COUNT > 0
+013400         MOVE 8 TO SGR-RETURN-CODE
+013500     END-IF
+013600     MOVE SGR-RETURN-CODE TO RETURN-CODE
+013700     STOP RUN
+013800     .
+013900 
+014000*----------------------------------------------------------------*
+014100* STEP 1 - SUM SIGHTING COUNTS PER SPECIES, SORTED BY NAME
+014200*----------------------------------------------------------------*
+014300 1000-SUMMARIZE-SIGHTINGS.
+014400     SORT SIGHT-SORT
+014500         ON ASCENDING KEY GSR-SCIENTIFIC-NAME
+014600         USING SIGHTINGS-FILE
+014700         OUTPUT PROCEDURE IS 1100-WRITE-SIGHT-TOTALS
+014800     .
+014900 
+015000 1100-WRITE-SIGHT-TOTALS.
+015100     OPEN OUTPUT SIGHTING-TOTALS
+015200     SET SGR-FIRST-GROUP TO TRUE
+015300     SET SGR-SORT-NOT-EOF TO TRUE
+015400     MOVE ZERO TO SGR-SIGHT-GROUP-TOTAL
+015500     PERFORM 1150-RETURN-SIGHT-SORT
+015600     PERFORM 1200-ACCUMULATE-SIGHT-GROUP UNTIL SGR-SORT-EOF
+015700     IF SGR-NOT-FIRST-GROUP
+015800         PERFORM 1250-EMIT-SIGHT-TOTAL
+015900     END-IF
+016000     CLOSE SIGHTING-TOTALS
+016100     .
+016200 
+016300 1150-RETURN-SIGHT-SORT.
+016400     RETURN SIGHT-SORT
+016500         AT END
+016600             SET SGR-SORT-EOF TO TRUE
+016700     END-RETURN
+016800     .
+016900 
+017000 1200-ACCUMULATE-SIGHT-GROUP.
+017100     IF SGR-NOT-FIRST-GROUP
+017200     AND GSR-SCIENTIFIC-NAME NOT = SGR-PRIOR-SCIENTIFIC-NAME
+017300         PERFORM 1250-EMIT-SIGHT-TOTAL
+017400         MOVE ZERO TO SGR-SIGHT-GROUP-TOTAL
+017500     END-IF
+017600     SET SGR-NOT-FIRST-GROUP TO TRUE
+017700     MOVE GSR-SCIENTIFIC-NAME TO SGR-PRIOR-SCIENTIFIC-NAME
+017800     ADD GSR-COUNT TO SGR-SIGHT-GROUP-TOTAL
+017900     PERFORM 1150-RETURN-SIGHT-SORT
+018000     .
+018100 
+018200 1250-EMIT-SIGHT-TOTAL.
+018300     MOVE SGR-PRIOR-SCIENTIFIC-NAME TO STR-SCIENTIFIC-NAME
+018400     MOVE SGR-SIGHT-GROUP-TOTAL     TO STR-TOTAL-COUNT
+018500     WRITE SIGHT-TOTAL-RECORD
+018600     .
+018700 
+018800*----------------------------------------------------------------*
+018900* STEP 2 - SUM THE SIGHTLOAD SHARE OF POPHIST MOVEMENT PER
+019000*          SPECIES, SORTED BY NAME THE SAME WAY
+019100*----------------------------------------------------------------*
+019200 2000-SUMMARIZE-POPULATION-MOVEMENT.
+019300     SORT POP-SORT
+019400         ON ASCENDING KEY GPR-SCIENTIFIC-NAME
+019500         INPUT PROCEDURE IS 2050-SELECT-SIGHTLOAD-HISTORY
+019600         OUTPUT PROCEDURE IS 2100-WRITE-POPULATION-TOTALS
+019700     .
+019800 
+019900 2050-SELECT-SIGHTLOAD-HISTORY.
+020000     OPEN INPUT POPULATION-HISTORY
+020100     SET SGR-POPHIST-NOT-EOF TO TRUE
+020200     PERFORM 2060-READ-POPULATION-HISTORY
+020300     PERFORM 2070-RELEASE-SIGHTLOAD-RECORD UNTIL SGR-POPHIST-EOF
+020400     CLOSE POPULATION-HISTORY
+020500     .
+020600 
+020700 2060-READ-POPULATION-HISTORY.
+020800     READ POPULATION-HISTORY
+020900         AT END
+021000             SET SGR-POPHIST-EOF TO TRUE
+021100     END-READ
+021200     .
+021300 
+021400 2070-RELEASE-SIGHTLOAD-RECORD.
+021500     IF POPHIST-SOURCE = "SIGHTLOAD"
+021600         MOVE POPHIST-SCIENTIFIC-NAME TO GPR-SCIENTIFIC-NAME
+021700         COMPUTE GPR-MOVEMENT =
+021800             POPHIST-POPULATION - POPHIST-OLD-POPULATION
+021900         RELEASE POP-SORT-RECORD
+022000     END-IF
+022100     PERFORM 2060-READ-POPULATION-HISTORY
+022200     .
+022300 
+022400 2100-WRITE-POPULATION-TOTALS.
+022500     OPEN OUTPUT POPULATION-TOTALS
+022600     SET SGR-FIRST-GROUP TO TRUE
+022700     SET SGR-SORT-NOT-EOF TO TRUE
+022800     MOVE ZERO TO SGR-POP-GROUP-TOTAL
+022900     PERFORM 2150-RETURN-POP-SORT
+023000     PERFORM 2200-ACCUMULATE-POP-GROUP UNTIL SGR-SORT-EOF
+023100     IF SGR-NOT-FIRST-GROUP
+023200         PERFORM 2250-EMIT-POPULATION-TOTAL
+023300     END-IF
+023400     CLOSE POPULATION-TOTALS
+023500     .
+023600 
+023700 2150-RETURN-POP-SORT.
+023800     RETURN POP-SORT
+023900         AT END
+024000             SET SGR-SORT-EOF TO TRUE
+024100     END-RETURN
+024200     .
+024300 
+024400 2200-ACCUMULATE-POP-GROUP.
+024500     IF SGR-NOT-FIRST-GROUP
+024600     AND GPR-SCIENTIFIC-NAME NOT = SGR-PRIOR-SCIENTIFIC-NAME
+024700         PERFORM 2250-EMIT-POPULATION-TOTAL
+024800         MOVE ZERO TO SGR-POP-GROUP-TOTAL
+024900     END-IF
+025000     SET SGR-NOT-FIRST-GROUP TO TRUE
+025100     MOVE GPR-SCIENTIFIC-NAME TO SGR-PRIOR-SCIENTIFIC-NAME
+025200     ADD GPR-MOVEMENT TO SGR-POP-GROUP-TOTAL
+025300     PERFORM 2150-RETURN-POP-SORT
+025400     .
+025500 
+025600 2250-EMIT-POPULATION-TOTAL.
+025700     MOVE SGR-PRIOR-SCIENTIFIC-NAME TO PTR-SCIENTIFIC-NAME
+025800     MOVE SGR-POP-GROUP-TOTAL       TO PTR-TOTAL-MOVEMENT
+025900     WRITE POP-TOTAL-RECORD
+026000     .
+026100 
+026200*----------------------------------------------------------------*
+026300* STEP 3 - MATCH THE TWO SORTED TOTALS FILES BY SCIENTIFIC NAME
+026400*          AND REPORT WHERE THE TOTALS DISAGREE
+026500*----------------------------------------------------------------*
+026600 3000-COMPARE-TOTALS.
+026700     OPEN INPUT SIGHTING-TOTALS
+026800     OPEN INPUT POPULATION-TOTALS
+026900     OPEN OUTPUT RECONCILIATION-REPORT
+027000     SET SGR-SIGHT-TOTALS-NOT-EOF TO TRUE
+027100     SET SGR-POP-TOTALS-NOT-EOF TO TRUE
+027200     PERFORM 3050-READ-SIGHT-TOTAL
+027300     PERFORM 3060-READ-POPULATION-TOTAL
+027400     PERFORM 3100-COMPARE-ONE-PAIR
+027500         UNTIL SGR-SIGHT-TOTALS-EOF AND SGR-POP-TOTALS-EOF
+027600     CLOSE SIGHTING-TOTALS
+027700     CLOSE POPULATION-TOTALS
+027800     CLOSE RECONCILIATION-REPORT
+027900     .
+028000 
+028100 3050-READ-SIGHT-TOTAL.
+028200     READ SIGHTING-TOTALS
+028300         AT END
+028400             SET SGR-SIGHT-TOTALS-EOF TO TRUE
+028500             MOVE HIGH-VALUES TO STR-SCIENTIFIC-NAME
+028600     END-READ
+028700     .
+028800 
+028900 3060-READ-POPULATION-TOTAL.
+029000     READ POPULATION-TOTALS
+029100         AT END
+029200             SET SGR-POP-TOTALS-EOF TO TRUE
+029300             MOVE HIGH-VALUES TO PTR-SCIENTIFIC-NAME
+029400     END-READ
+029500     .
+029600 
+029700 3100-COMPARE-ONE-PAIR.
+029800     IF STR-SCIENTIFIC-NAME = PTR-SCIENTIFIC-NAME
+029900         ADD 1 TO SGR-SPECIES-READ
+030000         IF STR-TOTAL-COUNT = PTR-TOTAL-MOVEMENT
+030100             PERFORM 3150-WRITE-MATCH-LINE
+030200         ELSE
+030300             ADD 1 TO SGR-MISMATCH-COUNT
+030400             PERFORM 3200-WRITE-MISMATCH-LINE
+030500         END-IF
+030600         PERFORM 3050-READ-SIGHT-TOTAL
+030700         PERFORM 3060-READ-POPULATION-TOTAL
+030800     ELSE
+030900         IF STR-SCIENTIFIC-NAME < PTR-SCIENTIFIC-NAME
+031000             ADD 1 TO SGR-SPECIES-READ
+031100             ADD 1 TO SGR-MISMATCH-COUNT
+031200             MOVE STR-SCIENTIFIC-NAME TO SGR-COMPARE-NAME
+031300             PERFORM 3250-WRITE-NO-MOVEMENT-LINE
+031400             PERFORM 3050-READ-SIGHT-TOTAL
+031500         ELSE
+031600             ADD 1 TO SGR-SPECIES-READ
+031700             ADD 1 TO SGR-MISMATCH-COUNT
+031800             MOVE PTR-SCIENTIFIC-NAME TO SGR-COMPARE-NAME
+031900             PERFORM 3300-WRITE-NO-SIGHTINGS-LINE
+032000             PERFORM 3060-READ-POPULATION-TOTAL
+032100         END-IF
+032200     END-IF
+032300     .
+032400 
+032500 3150-WRITE-MATCH-LINE.
+032600     MOVE STR-TOTAL-COUNT TO SGR-COUNT-DISPLAY
+032700     MOVE SPACES TO RECONCILIATION-LINE
+032800     STRING STR-SCIENTIFIC-NAME DELIMITED BY SIZE
+032900         " OK - SIGHTINGS " DELIMITED BY SIZE
+033000         SGR-COUNT-DISPLAY DELIMITED BY SIZE
+033100         " MATCH POPULATION MOVEMENT" DELIMITED BY SIZE
+033200         INTO RECONCILIATION-LINE
+033300     END-STRING
+033400     WRITE RECONCILIATION-LINE
+033500     .
+033600 
+033700 3200-WRITE-MISMATCH-LINE.
+033800     MOVE STR-TOTAL-COUNT TO SGR-COUNT-DISPLAY
+033850     MOVE PTR-TOTAL-MOVEMENT TO SGR-MOVEMENT-DISPLAY
+033900     MOVE SPACES TO RECONCILIATION-LINE
+034000     STRING STR-SCIENTIFIC-NAME DELIMITED BY SIZE
+034100         " MISMATCH - SIGHTINGS " DELIMITED BY SIZE
+034200         SGR-COUNT-DISPLAY DELIMITED BY SIZE
+034300         " VS POPULATION MOVEMENT " DELIMITED BY SIZE
+034400         SGR-MOVEMENT-DISPLAY DELIMITED BY SIZE
+034500         INTO RECONCILIATION-LINE
+034600     END-STRING
+034700     WRITE RECONCILIATION-LINE
+034800     .
+034900 
+035000 3250-WRITE-NO-MOVEMENT-LINE.
+035100     MOVE SPACES TO RECONCILIATION-LINE
+035200     STRING SGR-COMPARE-NAME DELIMITED BY SIZE
+035300         " MISMATCH - SIGHTINGS RECORDED " DELIMITED BY SIZE
+035400         "BUT NO MATCHING POPULATION MOVEMENT" DELIMITED BY SIZE
+035500         INTO RECONCILIATION-LINE
+035600     END-STRING
+035700     WRITE RECONCILIATION-LINE
+035800     .
+035900 
+036000 3300-WRITE-NO-SIGHTINGS-LINE.
+036100     MOVE SPACES TO RECONCILIATION-LINE
+036200     STRING SGR-COMPARE-NAME DELIMITED BY SIZE
+036300         " MISMATCH - POPULATION " DELIMITED BY SIZE
+036400         "MOVEMENT RECORDED BUT NO" DELIMITED BY SIZE
+036500         " MATCHING SIGHTINGS" DELIMITED BY SIZE
+036600         INTO RECONCILIATION-LINE
+036700     END-STRING
+036800     WRITE RECONCILIATION-LINE
+036900     .
